@@ -0,0 +1,371 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACREGR.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  BEFORE/AFTER REGRESSION SWEEP FOR PAC FILE
+           CONVERSIONS.  RUN ONCE IN 'B' MODE JUST BEFORE A CONVERSION
+           OR REINDEX (A VAL-TO-NEWVALS PASS, A KEY-LAYOUT CHANGE, ETC)
+           TO SNAPSHOT EVERY RECORD'S SERIAL+SEQ AND A CHECKSUM OF ITS
+           SPEC/GEAR/AREA AND NEWVALS FIELDS INTO pacCCYY.bfr, THEN
+           AGAIN IN 'A' MODE AFTER THE CONVERSION TO MATCH-MERGE THE
+           CURRENT FILE AGAINST THAT SNAPSHOT AND REPORT ANY SERIAL+SEQ
+           WHOSE CHECKSUM CHANGED OR WHICH DISAPPEARED ENTIRELY, SO A
+           CONVERSION'S EFFECT ON THE DATA CAN BE CONFIRMED WITHOUT
+           EYEBALLING DISPLAY OUTPUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGR-SNAP-FILE ASSIGN TO WS-SNAP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAP-FILE-STATUS.
+           SELECT REGR-RPT-FILE ASSIGN TO WS-RPT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGR-SNAP-FILE.
+       01  SNAP-FILE-RECORD.
+           05  SNAP-KEY-SERIAL         PIC X(05).
+           05  SNAP-KEY-SEQ            PIC 9(03).
+           05  SNAP-CHECKSUM           PIC 9(08).
+       FD  REGR-RPT-FILE.
+       01  REGR-RPT-RECORD             PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+
+       01  WS-PAC-NAME            PIC X(32).
+       01  WS-SNAP-NAME           PIC X(32).
+       01  SNAP-FILE-STATUS       PIC X(2).
+       01  WS-RPT-NAME            PIC X(32).
+       01  RPT-FILE-STATUS        PIC X(2).
+
+      *      ------------------------: THE 10 BYTES THE CHECKSUM COVERS --
+      *      			: THE ORIGINAL 1-CHARACTER SPEC/GEAR/AREA
+      *      			: CODES PLUS THE 2-CHARACTER NEWVALS ONES,
+      *      			: SO A VAL-TO-NEWVALS CONVERSION IS CAUGHT
+      *      			: THE SAME AS A PLAIN VALUE CHANGE.
+       01  CHECKSUM-SOURCE.
+           05  CHECKSUM-BYTE           PIC X(01) OCCURS 10 TIMES
+                   INDEXED BY CHECKSUM-IDX.
+       01  CURRENT-CHECKSUM       PIC 9(08) VALUE 0.
+
+       01  CNT-BEFORE             PIC 9(08) VALUE 0.
+       01  CNT-AFTER              PIC 9(08) VALUE 0.
+       01  CHANGED-COUNT          PIC 9(08) VALUE 0.
+       01  DISAPPEARED-COUNT      PIC 9(08) VALUE 0.
+       01  NEW-COUNT              PIC 9(08) VALUE 0.
+
+       01  BEFORE-EOF-SW          PIC X VALUE 'N'.
+           88  BEFORE-AT-EOF             VALUE 'Y'.
+           88  BEFORE-NOT-AT-EOF         VALUE 'N'.
+       01  AFTER-EOF-SW           PIC X VALUE 'N'.
+           88  AFTER-AT-EOF              VALUE 'Y'.
+           88  AFTER-NOT-AT-EOF          VALUE 'N'.
+
+       01  BEFORE-KEY.
+           05  BEFORE-KEY-SERIAL       PIC X(05).
+           05  BEFORE-KEY-SEQ          PIC 9(03).
+       01  AFTER-KEY.
+           05  AFTER-KEY-SERIAL        PIC X(05).
+           05  AFTER-KEY-SEQ           PIC 9(03).
+
+       01  REGR-HEADER-LINE       PIC X(80) VALUE
+           'PAC BEFORE/AFTER CONVERSION REGRESSION SWEEP'.
+       01  REGR-DETAIL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'BEFORE COUNT       '.
+           05  RD-BEFORE          PIC ZZZZZZZ9.
+           05  FILLER             PIC X(16) VALUE
+               '  AFTER COUNT  '.
+           05  RD-AFTER           PIC ZZZZZZZ9.
+           05  FILLER             PIC X(28) VALUE SPACES.
+       01  REGR-EXCEPT-LINE.
+           05  RE-SERIAL          PIC X(05).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  RE-SEQ             PIC 9(03).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  RE-STATUS          PIC X(20).
+           05  FILLER             PIC X(48) VALUE SPACES.
+       01  REGR-TRAILER-LINE.
+           05  FILLER             PIC X(14) VALUE
+               'CHANGED: '.
+           05  RT-CHANGED         PIC Z(07)9.
+           05  FILLER             PIC X(16) VALUE
+               '  DISAPPEARED: '.
+           05  RT-DISAPPEARED     PIC Z(07)9.
+           05  FILLER             PIC X(09) VALUE
+               '  NEW: '.
+           05  RT-NEW             PIC Z(07)9.
+           05  FILLER             PIC X(20) VALUE SPACES.
+       01  REGR-NO-SNAPSHOT-LINE  PIC X(80) VALUE
+           'NO BEFORE-SNAPSHOT FOUND -- RUN MODE B BEFORE THE '
+           & 'CONVERSION'.
+
+       LINKAGE SECTION.
+       01  REGR-PARM.
+           05  REGR-CCYY          PIC 9(04).
+           05  REGR-MODE          PIC X(01).
+               88  REGR-IS-BEFORE        VALUE 'B'.
+               88  REGR-IS-AFTER         VALUE 'A'.
+
+       PROCEDURE DIVISION USING REGR-PARM.
+       A000-BEGIN.
+           MOVE REGR-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO WS-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO WS-PAC-NAME.
+           MOVE WS-PAC-NAME TO B-PAC-NAME.
+
+           MOVE SPACES TO WS-SNAP-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.bfr' DELIMITED BY SIZE
+                  INTO WS-SNAP-NAME.
+
+           IF REGR-IS-BEFORE
+              PERFORM TAKE-BEFORE-SNAPSHOT
+           ELSE
+              PERFORM COMPARE-AFTER-SNAPSHOT.
+
+           GOBACK.
+
+      *      ------------------------: MODE B -- WALK THE FILE ONCE AND
+      *      			: WRITE ONE SNAPSHOT LINE PER RECORD.
+       TAKE-BEFORE-SNAPSHOT.
+           OPEN OUTPUT REGR-SNAP-FILE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACREGR: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO TAKE-BEFORE-SNAPSHOT-EXIT.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET AFTER-AT-EOF TO TRUE.
+
+           PERFORM SNAPSHOT-ONE UNTIL AFTER-AT-EOF.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACREGR: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+           CLOSE REGR-SNAP-FILE.
+           DISPLAY 'PACREGR: ' CNT-BEFORE ' RECORD(S) SNAPSHOT TO '
+               WS-SNAP-NAME.
+       TAKE-BEFORE-SNAPSHOT-EXIT. EXIT.
+
+       SNAPSHOT-ONE.
+           ADD 1 TO CNT-BEFORE.
+           PERFORM COMPUTE-CHECKSUM.
+           MOVE PAC-KEY-SERIAL   TO SNAP-KEY-SERIAL.
+           MOVE PAC-KEY-SEQ      TO SNAP-KEY-SEQ.
+           MOVE CURRENT-CHECKSUM TO SNAP-CHECKSUM.
+           WRITE SNAP-FILE-RECORD.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET AFTER-AT-EOF TO TRUE.
+
+      *      ------------------------: A SIMPLE ADDITIVE CHECKSUM OF EVERY
+      *      			: BYTE'S ORDINAL VALUE -- NOTHING FANCIER
+      *      			: IS NEEDED, SINCE ALL THIS HAS TO DO IS
+      *      			: DETECT A DIFFERENCE, NOT IDENTIFY ONE.
+       COMPUTE-CHECKSUM.
+           MOVE PAC-SPEC        TO CHECKSUM-BYTE (1).
+           MOVE PAC-GEAR (1:1)  TO CHECKSUM-BYTE (2).
+           MOVE PAC-GEAR (2:1)  TO CHECKSUM-BYTE (3).
+           MOVE PAC-AREA        TO CHECKSUM-BYTE (4).
+           MOVE PAC-NEW-SPEC (1:1) TO CHECKSUM-BYTE (5).
+           MOVE PAC-NEW-SPEC (2:1) TO CHECKSUM-BYTE (6).
+           MOVE PAC-NEW-GEAR (1:1) TO CHECKSUM-BYTE (7).
+           MOVE PAC-NEW-GEAR (2:1) TO CHECKSUM-BYTE (8).
+           MOVE PAC-NEW-AREA (1:1) TO CHECKSUM-BYTE (9).
+           MOVE PAC-NEW-AREA (2:1) TO CHECKSUM-BYTE (10).
+           MOVE 0 TO CURRENT-CHECKSUM.
+           PERFORM ADD-ONE-BYTE
+               VARYING CHECKSUM-IDX FROM 1 BY 1
+               UNTIL CHECKSUM-IDX > 10.
+
+       ADD-ONE-BYTE.
+           ADD FUNCTION ORD (CHECKSUM-BYTE (CHECKSUM-IDX))
+               TO CURRENT-CHECKSUM.
+
+      *      ------------------------: MODE A -- MATCH-MERGE THE SNAPSHOT
+      *      			: (ALREADY IN SERIAL+SEQ ORDER, SINCE IT WAS
+      *      			: WRITTEN WALKING THE KEY IN THAT ORDER) AGAINST
+      *      			: A FRESH KEY-ORDER WALK OF THE CURRENT FILE.
+       COMPARE-AFTER-SNAPSHOT.
+           OPEN INPUT REGR-SNAP-FILE.
+           IF SNAP-FILE-STATUS = '35'
+              DISPLAY REGR-NO-SNAPSHOT-LINE
+              GO TO COMPARE-AFTER-SNAPSHOT-EXIT.
+
+           MOVE SPACES TO WS-RPT-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.rgr' DELIMITED BY SIZE
+                  INTO WS-RPT-NAME.
+           OPEN OUTPUT REGR-RPT-FILE.
+           WRITE REGR-RPT-RECORD FROM REGR-HEADER-LINE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACREGR: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-SNAPSHOT.
+
+           PERFORM READ-BEFORE.
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET AFTER-AT-EOF TO TRUE
+           ELSE
+              PERFORM LOAD-AFTER-KEY
+              ADD 1 TO CNT-AFTER.
+
+           PERFORM MERGE-ONE
+               UNTIL BEFORE-AT-EOF AND AFTER-AT-EOF.
+
+           MOVE CNT-BEFORE TO RD-BEFORE.
+           MOVE CNT-AFTER  TO RD-AFTER.
+           WRITE REGR-RPT-RECORD FROM REGR-DETAIL-LINE.
+           MOVE CHANGED-COUNT     TO RT-CHANGED.
+           MOVE DISAPPEARED-COUNT TO RT-DISAPPEARED.
+           MOVE NEW-COUNT         TO RT-NEW.
+           WRITE REGR-RPT-RECORD FROM REGR-TRAILER-LINE.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACREGR: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+           CLOSE REGR-RPT-FILE.
+           DISPLAY 'PACREGR: ' CHANGED-COUNT ' CHANGED, '
+               DISAPPEARED-COUNT ' DISAPPEARED, ' NEW-COUNT ' NEW'.
+
+       CLOSE-SNAPSHOT.
+           CLOSE REGR-SNAP-FILE.
+       COMPARE-AFTER-SNAPSHOT-EXIT. EXIT.
+
+       READ-BEFORE.
+           READ REGR-SNAP-FILE
+               AT END
+                  SET BEFORE-AT-EOF TO TRUE
+               NOT AT END
+                  MOVE SNAP-KEY-SERIAL TO BEFORE-KEY-SERIAL
+                  MOVE SNAP-KEY-SEQ    TO BEFORE-KEY-SEQ
+                  ADD 1 TO CNT-BEFORE.
+
+       LOAD-AFTER-KEY.
+           MOVE PAC-KEY-SERIAL TO AFTER-KEY-SERIAL.
+           MOVE PAC-KEY-SEQ    TO AFTER-KEY-SEQ.
+           PERFORM COMPUTE-CHECKSUM.
+
+       READ-AFTER.
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET AFTER-AT-EOF TO TRUE
+           ELSE
+              PERFORM LOAD-AFTER-KEY
+              ADD 1 TO CNT-AFTER.
+
+      *      ------------------------: ONE STEP OF THE MATCH-MERGE.  EXACTLY
+      *      			: ONE OF THE TWO STREAMS ADVANCES EACH TIME,
+      *      			: SO THE COMPARISON STAYS IN LOCK-STEP UNTIL
+      *      			: BOTH ARE EXHAUSTED.
+       MERGE-ONE.
+           EVALUATE TRUE
+               WHEN BEFORE-AT-EOF
+                   ADD 1 TO NEW-COUNT
+                   PERFORM READ-AFTER
+               WHEN AFTER-AT-EOF
+                   ADD 1 TO DISAPPEARED-COUNT
+                   MOVE BEFORE-KEY-SERIAL TO RE-SERIAL
+                   MOVE BEFORE-KEY-SEQ    TO RE-SEQ
+                   MOVE 'DISAPPEARED'     TO RE-STATUS
+                   WRITE REGR-RPT-RECORD FROM REGR-EXCEPT-LINE
+                   PERFORM READ-BEFORE
+               WHEN BEFORE-KEY = AFTER-KEY
+                   IF SNAP-CHECKSUM NOT = CURRENT-CHECKSUM
+                      ADD 1 TO CHANGED-COUNT
+                      MOVE BEFORE-KEY-SERIAL TO RE-SERIAL
+                      MOVE BEFORE-KEY-SEQ    TO RE-SEQ
+                      MOVE 'CHANGED'         TO RE-STATUS
+                      WRITE REGR-RPT-RECORD FROM REGR-EXCEPT-LINE
+                   END-IF
+                   PERFORM READ-BEFORE
+                   PERFORM READ-AFTER
+               WHEN BEFORE-KEY < AFTER-KEY
+                   ADD 1 TO DISAPPEARED-COUNT
+                   MOVE BEFORE-KEY-SERIAL TO RE-SERIAL
+                   MOVE BEFORE-KEY-SEQ    TO RE-SEQ
+                   MOVE 'DISAPPEARED'     TO RE-STATUS
+                   WRITE REGR-RPT-RECORD FROM REGR-EXCEPT-LINE
+                   PERFORM READ-BEFORE
+               WHEN OTHER
+                   ADD 1 TO NEW-COUNT
+                   PERFORM READ-AFTER
+           END-EVALUATE.
