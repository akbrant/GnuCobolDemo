@@ -0,0 +1,151 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACCSV.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  WALKS pacCCYY.btr IN SERIAL+SEQ ORDER, THE SAME WAY
+           PACLOOK's PROCESSIT DOES, AND WRITES A COMMA-DELIMITED COPY
+           OF EVERY FIELD PAC-RECORD CARRIES (SERIAL, SEQ, SPEC, GEAR,
+           AREA, AND THE NEWVALS SPEC/GEAR/AREA CODES) SO THE YEAR'S
+           FILE CAN BE PULLED INTO A SPREADSHEET INSTEAD OF
+           SCREEN-SCRAPING PACLOOK's DISPLAY OUTPUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-RPT-FILE ASSIGN TO WS-CSV-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-RPT-FILE.
+       01  CSV-RPT-RECORD              PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  WS-CSV-NAME           PIC X(32).
+       01  CSV-FILE-STATUS       PIC X(2).
+
+       01  CNT                   PIC 9(8) VALUE 0.
+       01  CSV-SEQ-DISPLAY       PIC 999.
+
+       01  CSV-HEADER-LINE       PIC X(80) VALUE
+           'SERIAL,SEQ,SPEC,GEAR,AREA,NEWSPEC,NEWGEAR,NEWAREA'.
+
+       LINKAGE SECTION.
+       01  CSV-PARM.
+           05  CSV-CCYY            PIC 9(04).
+
+       PROCEDURE DIVISION USING CSV-PARM.
+       A000-BEGIN.
+           MOVE CSV-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE SPACES TO WS-CSV-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.csv' DELIMITED BY SIZE
+                  INTO WS-CSV-NAME.
+
+           OPEN OUTPUT CSV-RPT-FILE.
+           WRITE CSV-RPT-RECORD FROM CSV-HEADER-LINE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCSV: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCSV: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-FILE.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-FILE.
+           ADD 1 TO CNT.
+           PERFORM WRITE-CSV-LINE.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCSV: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           CLOSE CSV-RPT-FILE.
+           DISPLAY 'PACCSV: ' CNT ' RECORDS EXPORTED TO ' WS-CSV-NAME.
+           GOBACK.
+
+       WRITE-CSV-LINE.
+           MOVE PAC-KEY-SEQ TO CSV-SEQ-DISPLAY.
+           MOVE SPACES TO CSV-RPT-RECORD.
+           STRING PAC-KEY-SERIAL     DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  CSV-SEQ-DISPLAY    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  PAC-SPEC           DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  PAC-GEAR           DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  PAC-AREA           DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  PAC-NEW-SPEC       DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  PAC-NEW-GEAR       DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  PAC-NEW-AREA       DELIMITED BY SPACE
+                  INTO CSV-RPT-RECORD.
+           WRITE CSV-RPT-RECORD.
