@@ -0,0 +1,232 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACTREND.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  WALKS A RANGE OF PAC YEAR FILES (pacCCYY.btr) BACK
+           TO BACK AND PRODUCES ONE COMBINED TREND REPORT OF RECORD
+           COUNTS AND SPEC/GEAR/AREA DISTRIBUTION, YEAR BY YEAR, SO
+           THE YEARS DON'T HAVE TO BE RUN THROUGH PACLOOK ONE AT A
+           TIME AND COLLATED BY HAND.  A YEAR WHOSE FILE DOES NOT
+           EXIST IS NOTED AND SKIPPED RATHER THAN FAILING THE WHOLE
+           RUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRND-RPT-FILE ASSIGN TO WS-TRND-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRND-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRND-RPT-FILE.
+       01  TRND-RPT-RECORD             PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  WS-TRND-NAME          PIC X(32).
+       01  TRND-FILE-STATUS      PIC X(2).
+       01  WS-YEAR               PIC 9(04) VALUE 0.
+       01  WS-YEAR-COUNT         PIC 9(08) VALUE 0.
+       01  WS-YEAR-OPEN-SW       PIC X VALUE 'N'.
+           88  WS-YEAR-IS-OPEN          VALUE 'Y'.
+           88  WS-YEAR-NOT-OPEN         VALUE 'N'.
+
+       01  TRND-HEADER-LINE      PIC X(80) VALUE
+           'PAC MULTI-YEAR TREND REPORT'.
+       01  TRND-YEAR-LINE.
+           05  FILLER             PIC X(07) VALUE 'YEAR = '.
+           05  TY-YEAR             PIC 9(04).
+           05  FILLER             PIC X(10) VALUE '  RECORDS='.
+           05  TY-COUNT           PIC ZZZZZZZ9.
+           05  FILLER             PIC X(51) VALUE SPACES.
+       01  TRND-SKIP-LINE.
+           05  FILLER             PIC X(07) VALUE 'YEAR = '.
+           05  TS-YEAR             PIC 9(04).
+           05  FILLER             PIC X(24) VALUE
+               '  FILE NOT FOUND, SKIP  '.
+           05  FILLER             PIC X(45) VALUE SPACES.
+       01  TRND-SUB-LINE.
+           05  FILLER             PIC X(07) VALUE '   SPEC'.
+           05  FILLER             PIC X(03) VALUE ' = '.
+           05  TSB-SPEC           PIC X(01).
+           05  FILLER             PIC X(09) VALUE '  GEAR = '.
+           05  TSB-GEAR           PIC X(02).
+           05  FILLER             PIC X(09) VALUE '  AREA = '.
+           05  TSB-AREA           PIC X(01).
+           05  FILLER             PIC X(08) VALUE '  CNT = '.
+           05  TSB-COUNT          PIC ZZZZZZZ9.
+           05  FILLER             PIC X(32) VALUE SPACES.
+
+       01  VAL.
+           05  V-SPEC            PIC X(1).
+           05  V-GEAR            PIC X(2).
+           05  V-AREA            PIC X(1).
+
+       01  SUBTOTAL-COUNT        PIC 9(4) VALUE 0.
+       01  SUBTOTAL-SEARCH-IDX   PIC 9(4) VALUE 0.
+       01  SUBTOTAL-MATCH-IDX    PIC 9(4) VALUE 0.
+       01  SUBTOTAL-FOUND-SW     PIC X VALUE 'N'.
+           88  SUBTOTAL-FOUND            VALUE 'Y'.
+           88  SUBTOTAL-NOT-FOUND        VALUE 'N'.
+       01  SUBTOTAL-TABLE.
+           05  SUBTOTAL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY SUBTOTAL-IDX.
+               10  ST-KEY.
+                   15  ST-SPEC       PIC X(1).
+                   15  ST-GEAR       PIC X(2).
+                   15  ST-AREA       PIC X(1).
+               10  ST-COUNT          PIC 9(8) VALUE 0.
+
+       LINKAGE SECTION.
+       01  TREND-PARM.
+           05  TREND-START-CCYY    PIC 9(04).
+           05  TREND-END-CCYY      PIC 9(04).
+
+       PROCEDURE DIVISION USING TREND-PARM.
+       A000-BEGIN.
+           MOVE SPACES TO WS-TRND-NAME.
+           STRING 'pactrend' DELIMITED BY SIZE
+                  TREND-START-CCYY DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  TREND-END-CCYY DELIMITED BY SIZE
+                  '.rpt' DELIMITED BY SIZE
+                  INTO WS-TRND-NAME.
+
+           OPEN OUTPUT TRND-RPT-FILE.
+           WRITE TRND-RPT-RECORD FROM TRND-HEADER-LINE.
+
+           MOVE TREND-START-CCYY TO WS-YEAR.
+           PERFORM PROCESS-YEAR THRU PROCESS-YEAR-EXIT
+               UNTIL WS-YEAR > TREND-END-CCYY.
+
+           CLOSE TRND-RPT-FILE.
+           DISPLAY 'PACTREND: REPORT WRITTEN TO ' WS-TRND-NAME.
+           GOBACK.
+
+       PROCESS-YEAR.
+           MOVE 0 TO WS-YEAR-COUNT.
+           MOVE 0 TO SUBTOTAL-COUNT.
+           SET WS-YEAR-NOT-OPEN TO TRUE.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  WS-YEAR DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACTREND: ' B-PAC-NAME ' OPEN FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              MOVE WS-YEAR TO TS-YEAR
+              WRITE TRND-RPT-RECORD FROM TRND-SKIP-LINE
+              GO TO PROCESS-YEAR-NEXT.
+           SET WS-YEAR-IS-OPEN TO TRUE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACTREND: ' B-PAC-NAME ' GET-GR FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              GO TO PROCESS-YEAR-CLOSE.
+
+       YEAR-GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO PROCESS-YEAR-CLOSE.
+           ADD 1 TO WS-YEAR-COUNT.
+
+           MOVE PAC-SPEC       TO V-SPEC.
+           MOVE PAC-GEAR       TO V-GEAR.
+           MOVE PAC-AREA       TO V-AREA.
+           PERFORM ACCUM-SUBTOTAL.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO YEAR-GET-NEXT.
+
+       PROCESS-YEAR-CLOSE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACTREND: ' B-PAC-NAME ' CLOSE FAILED--> '
+                  BTRV-STATUS-MESSAGE.
+
+           MOVE WS-YEAR TO TY-YEAR.
+           MOVE WS-YEAR-COUNT TO TY-COUNT.
+           WRITE TRND-RPT-RECORD FROM TRND-YEAR-LINE.
+           PERFORM PRINT-SUBTOTAL VARYING SUBTOTAL-IDX FROM 1 BY 1
+               UNTIL SUBTOTAL-IDX > SUBTOTAL-COUNT.
+
+       PROCESS-YEAR-NEXT.
+           ADD 1 TO WS-YEAR.
+       PROCESS-YEAR-EXIT. EXIT.
+
+       ACCUM-SUBTOTAL.
+           SET SUBTOTAL-NOT-FOUND TO TRUE.
+           MOVE 0 TO SUBTOTAL-MATCH-IDX.
+           PERFORM FIND-SUBTOTAL-ENTRY
+               VARYING SUBTOTAL-SEARCH-IDX FROM 1 BY 1
+               UNTIL SUBTOTAL-SEARCH-IDX > SUBTOTAL-COUNT.
+           IF SUBTOTAL-NOT-FOUND
+              ADD 1 TO SUBTOTAL-COUNT
+              MOVE V-SPEC TO ST-SPEC (SUBTOTAL-COUNT)
+              MOVE V-GEAR TO ST-GEAR (SUBTOTAL-COUNT)
+              MOVE V-AREA TO ST-AREA (SUBTOTAL-COUNT)
+              MOVE 1      TO ST-COUNT (SUBTOTAL-COUNT)
+           ELSE
+              ADD 1 TO ST-COUNT (SUBTOTAL-MATCH-IDX).
+
+       FIND-SUBTOTAL-ENTRY.
+           IF ST-SPEC (SUBTOTAL-SEARCH-IDX) = V-SPEC AND
+              ST-GEAR (SUBTOTAL-SEARCH-IDX) = V-GEAR AND
+              ST-AREA (SUBTOTAL-SEARCH-IDX) = V-AREA
+              SET SUBTOTAL-FOUND TO TRUE
+              MOVE SUBTOTAL-SEARCH-IDX TO SUBTOTAL-MATCH-IDX.
+
+       PRINT-SUBTOTAL.
+           MOVE ST-SPEC (SUBTOTAL-IDX)  TO TSB-SPEC.
+           MOVE ST-GEAR (SUBTOTAL-IDX)  TO TSB-GEAR.
+           MOVE ST-AREA (SUBTOTAL-IDX)  TO TSB-AREA.
+           MOVE ST-COUNT (SUBTOTAL-IDX) TO TSB-COUNT.
+           WRITE TRND-RPT-RECORD FROM TRND-SUB-LINE.
