@@ -0,0 +1,217 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACEDIT.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  WALKS pacCCYY.btr IN SERIAL+SEQ KEY ORDER AND CHECKS
+           EACH RECORD'S PAC-SPEC/PAC-GEAR/PAC-AREA AGAINST THE TABLE
+           OF CODES CURRENTLY IN USE, WRITING ONE EXCEPTION LINE PER
+           SERIAL+SEQ THAT CARRIES A BLANK OR UNRECOGNIZED CODE.  A
+           BAD CODE FROM THE SOURCE FEED USED TO ONLY TURN UP IF
+           SOMEONE HAPPENED TO EYEBALL PROCESSIT'S DISPLAY OUTPUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDIT-RPT-FILE ASSIGN TO WS-EDIT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT-RPT-FILE.
+       01  EDIT-RPT-RECORD             PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  WS-EDIT-NAME          PIC X(32).
+       01  EDIT-FILE-STATUS      PIC X(2).
+
+      *      CODES CURRENTLY IN USE FOR EACH FIELD.  LAID OUT AS A
+      *      SINGLE VALUE CLAUSE REDEFINED AS A TABLE SO ADDING OR
+      *      RETIRING A CODE IS A ONE-LINE CHANGE.
+       01  VALID-SPEC-VALUES       PIC X(05) VALUE 'ABCDE'.
+       01  VALID-SPEC-TABLE REDEFINES VALID-SPEC-VALUES.
+           05  VALID-SPEC-ENTRY    PIC X(01) OCCURS 5 TIMES.
+       01  VALID-GEAR-VALUES       PIC X(10) VALUE
+           '0102030405'.
+       01  VALID-GEAR-TABLE REDEFINES VALID-GEAR-VALUES.
+           05  VALID-GEAR-ENTRY    PIC X(02) OCCURS 5 TIMES.
+       01  VALID-AREA-VALUES       PIC X(04) VALUE '1234'.
+       01  VALID-AREA-TABLE REDEFINES VALID-AREA-VALUES.
+           05  VALID-AREA-ENTRY    PIC X(01) OCCURS 4 TIMES.
+       01  EDIT-IDX                PIC 9(02) BINARY VALUE 0.
+
+       01  CNT                   PIC 9(8) VALUE 0.
+       01  EXCEPTION-COUNT       PIC 9(8) VALUE 0.
+       01  FIELD-FOUND-SW        PIC X VALUE 'N'.
+           88  FIELD-IS-VALID            VALUE 'Y'.
+           88  FIELD-IS-INVALID          VALUE 'N'.
+
+       01  EDIT-HEADER-LINE       PIC X(80) VALUE
+           'PAC FIELD-LEVEL VALIDATION EXCEPTIONS'.
+       01  EDIT-EXCEPTION-LINE.
+           05  EE-SERIAL          PIC X(05).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  EE-SEQ             PIC 9(03).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EE-FIELD           PIC X(04).
+           05  FILLER             PIC X(10) VALUE '  VALUE-- '.
+           05  EE-VALUE           PIC X(02).
+           05  FILLER             PIC X(51) VALUE SPACES.
+       01  EDIT-TRAILER-LINE.
+           05  FILLER             PIC X(21) VALUE
+               'RECORDS EXAMINED    '.
+           05  ET-COUNT           PIC ZZZZZZZ9.
+           05  FILLER             PIC X(14) VALUE '  EXCEPTIONS '.
+           05  ET-EXCEPTIONS      PIC ZZZZZZZ9.
+           05  FILLER             PIC X(30) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  EDIT-PARM.
+           05  EDIT-CCYY          PIC 9(04).
+
+       PROCEDURE DIVISION USING EDIT-PARM.
+       A000-BEGIN.
+           MOVE EDIT-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE SPACES TO WS-EDIT-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.edt' DELIMITED BY SIZE
+                  INTO WS-EDIT-NAME.
+
+           OPEN OUTPUT EDIT-RPT-FILE.
+           WRITE EDIT-RPT-RECORD FROM EDIT-HEADER-LINE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACEDIT: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACEDIT: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-FILE.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-FILE.
+           ADD 1 TO CNT.
+           PERFORM VALIDATE-RECORD.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACEDIT: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           MOVE CNT             TO ET-COUNT.
+           MOVE EXCEPTION-COUNT TO ET-EXCEPTIONS.
+           WRITE EDIT-RPT-RECORD FROM EDIT-TRAILER-LINE.
+           CLOSE EDIT-RPT-FILE.
+           DISPLAY 'PACEDIT: ' CNT ' RECORDS, ' EXCEPTION-COUNT
+               ' EXCEPTIONS'.
+           GOBACK.
+
+       VALIDATE-RECORD.
+           SET FIELD-IS-INVALID TO TRUE.
+           PERFORM CHECK-SPEC-ENTRY
+               VARYING EDIT-IDX FROM 1 BY 1
+               UNTIL EDIT-IDX > 5 OR FIELD-IS-VALID.
+           IF FIELD-IS-INVALID
+              ADD 1 TO EXCEPTION-COUNT
+              MOVE PAC-KEY-SERIAL TO EE-SERIAL
+              MOVE PAC-KEY-SEQ    TO EE-SEQ
+              MOVE 'SPEC'         TO EE-FIELD
+              MOVE PAC-SPEC       TO EE-VALUE
+              WRITE EDIT-RPT-RECORD FROM EDIT-EXCEPTION-LINE.
+
+           SET FIELD-IS-INVALID TO TRUE.
+           PERFORM CHECK-GEAR-ENTRY
+               VARYING EDIT-IDX FROM 1 BY 1
+               UNTIL EDIT-IDX > 5 OR FIELD-IS-VALID.
+           IF FIELD-IS-INVALID
+              ADD 1 TO EXCEPTION-COUNT
+              MOVE PAC-KEY-SERIAL TO EE-SERIAL
+              MOVE PAC-KEY-SEQ    TO EE-SEQ
+              MOVE 'GEAR'         TO EE-FIELD
+              MOVE PAC-GEAR       TO EE-VALUE
+              WRITE EDIT-RPT-RECORD FROM EDIT-EXCEPTION-LINE.
+
+           SET FIELD-IS-INVALID TO TRUE.
+           PERFORM CHECK-AREA-ENTRY
+               VARYING EDIT-IDX FROM 1 BY 1
+               UNTIL EDIT-IDX > 4 OR FIELD-IS-VALID.
+           IF FIELD-IS-INVALID
+              ADD 1 TO EXCEPTION-COUNT
+              MOVE PAC-KEY-SERIAL TO EE-SERIAL
+              MOVE PAC-KEY-SEQ    TO EE-SEQ
+              MOVE 'AREA'         TO EE-FIELD
+              MOVE PAC-AREA       TO EE-VALUE
+              WRITE EDIT-RPT-RECORD FROM EDIT-EXCEPTION-LINE.
+
+       CHECK-SPEC-ENTRY.
+           IF PAC-SPEC = VALID-SPEC-ENTRY (EDIT-IDX)
+              SET FIELD-IS-VALID TO TRUE.
+
+       CHECK-GEAR-ENTRY.
+           IF PAC-GEAR = VALID-GEAR-ENTRY (EDIT-IDX)
+              SET FIELD-IS-VALID TO TRUE.
+
+       CHECK-AREA-ENTRY.
+           IF PAC-AREA = VALID-AREA-ENTRY (EDIT-IDX)
+              SET FIELD-IS-VALID TO TRUE.
