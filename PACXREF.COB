@@ -0,0 +1,224 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACXREF.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  CROSS-REFERENCE REPORT LINKING PAC SERIAL TO OWNER/
+           CONTACT DETAIL.  WALKS pacCCYY.btr IN PRIMARY-KEY ORDER,
+           AND FOR EACH DISTINCT SERIAL LOOKS IT UP IN member.btr (THE
+           MEMBER SYSTEM'S OWNER/CONTACT FILE -- SEE MEMBER.COB) SO
+           BUSINESS STAFF CAN READ PACLOOK'S SPEC/GEAR/AREA BREAKDOWN
+           AGAINST A NAME AND PHONE NUMBER INSTEAD OF A BARE
+           5-CHARACTER SERIAL.  A SERIAL WITH NO MATCHING MEMBER
+           RECORD IS FLAGGED, NOT SILENTLY DROPPED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-RPT-FILE ASSIGN TO WS-XREF-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XREF-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-RPT-FILE.
+       01  XREF-RPT-RECORD             PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-EQUAL    PIC 9(4) BINARY VALUE 5.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  MEMBER-RECORD.
+           COPY 'MEMBER.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  B-MEM-FILE-STUFF.
+           05  B-MEM-POSITION          PIC X(128).
+           05  B-MEM-LENGTH            PIC 9(4)    BINARY  VALUE 100.
+           05  B-MEM-NAME              PIC X(32)   VALUE 'member.btr'.
+           05  B-MEM-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-MEM-KEY-BUFFER.
+               10  B-MEM-KEY-SERIAL    PIC X(05).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  WS-XREF-NAME          PIC X(32).
+       01  XREF-FILE-STATUS      PIC X(2).
+
+       01  XREF-EOF-SW            PIC X VALUE 'N'.
+           88  XREF-AT-EOF               VALUE 'Y'.
+           88  XREF-NOT-AT-EOF           VALUE 'N'.
+       01  FIRST-RECORD-SW         PIC X VALUE 'Y'.
+           88  IS-FIRST-RECORD            VALUE 'Y'.
+           88  NOT-FIRST-RECORD           VALUE 'N'.
+       01  PREV-SERIAL              PIC X(05) VALUE SPACES.
+
+       01  MEMBER-FOUND-SW          PIC X VALUE 'N'.
+           88  MEMBER-IS-FOUND             VALUE 'Y'.
+           88  MEMBER-IS-NOT-FOUND         VALUE 'N'.
+
+       01  SERIAL-COUNT             PIC 9(08) VALUE 0.
+       01  UNMATCHED-COUNT          PIC 9(08) VALUE 0.
+
+       01  XREF-HEADER-LINE         PIC X(80) VALUE
+           'SERIAL  NAME                           CONTACT        '
+           & '     PHONE'.
+       01  XREF-DETAIL-LINE.
+           05  XD-SERIAL            PIC X(05).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  XD-NAME              PIC X(30).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  XD-CONTACT           PIC X(20).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  XD-PHONE             PIC X(14).
+           05  FILLER               PIC X(07) VALUE SPACES.
+       01  XREF-TRAILER-LINE.
+           05  FILLER               PIC X(20) VALUE
+               'SERIALS CROSS-REF: '.
+           05  XT-COUNT             PIC Z(07)9.
+           05  FILLER               PIC X(10) VALUE
+               '  NO MBR: '.
+           05  XT-UNMATCHED         PIC Z(07)9.
+           05  FILLER               PIC X(34) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  XREF-PARM.
+           05  XREF-CCYY          PIC 9(04).
+
+       PROCEDURE DIVISION USING XREF-PARM.
+       A000-BEGIN.
+           MOVE XREF-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE SPACES TO WS-XREF-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.xrf' DELIMITED BY SIZE
+                  INTO WS-XREF-NAME.
+
+           OPEN OUTPUT XREF-RPT-FILE.
+           WRITE XREF-RPT-RECORD FROM XREF-HEADER-LINE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACXREF: PAC OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE -2 TO B-MEM-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-MEM-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-MEM-NAME,
+             by value B-MEM-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACXREF: MEMBER OPEN FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              GO TO CLOSE-PAC.
+
+           MOVE 0 TO B-MEM-KEY-NUMBER.
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET XREF-AT-EOF TO TRUE.
+
+           PERFORM GET-NEXT UNTIL XREF-AT-EOF.
+
+           MOVE SERIAL-COUNT    TO XT-COUNT.
+           MOVE UNMATCHED-COUNT TO XT-UNMATCHED.
+           WRITE XREF-RPT-RECORD FROM XREF-TRAILER-LINE.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-MEM-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-MEM-KEY-BUFFER, by value B-MEM-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACXREF: MEMBER CLOSE FAILED--> '
+                  BTRV-STATUS-MESSAGE.
+
+       CLOSE-PAC.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACXREF: PAC CLOSE FAILED--> '
+                  BTRV-STATUS-MESSAGE.
+
+       DONE.
+           CLOSE XREF-RPT-FILE.
+           DISPLAY 'PACXREF: ' SERIAL-COUNT ' SERIAL(S) CROSS-'
+               'REFERENCED, ' UNMATCHED-COUNT ' WITH NO MEMBER RECORD'.
+           GOBACK.
+
+       GET-NEXT.
+           IF IS-FIRST-RECORD OR PAC-KEY-SERIAL NOT = PREV-SERIAL
+              PERFORM LOOKUP-MEMBER
+              SET NOT-FIRST-RECORD TO TRUE.
+           MOVE PAC-KEY-SERIAL TO PREV-SERIAL.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET XREF-AT-EOF TO TRUE.
+
+       LOOKUP-MEMBER.
+           ADD 1 TO SERIAL-COUNT.
+           MOVE PAC-KEY-SERIAL TO B-MEM-KEY-SERIAL.
+           SET MEMBER-IS-NOT-FOUND TO TRUE.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-EQUAL,
+             by reference B-MEM-POSITION,
+                MEMBER-RECORD, B-MEM-LENGTH, B-MEM-KEY-BUFFER,
+                by value B-MEM-KEY-NUMBER.
+           IF RETURN-CODE = ZERO
+              SET MEMBER-IS-FOUND TO TRUE.
+
+           MOVE PAC-KEY-SERIAL TO XD-SERIAL.
+           IF MEMBER-IS-FOUND
+              MOVE MEM-NAME    TO XD-NAME
+              MOVE MEM-CONTACT TO XD-CONTACT
+              MOVE MEM-PHONE   TO XD-PHONE
+           ELSE
+              ADD 1 TO UNMATCHED-COUNT
+              MOVE '*** NO MEMBER RECORD ON FILE ***' TO XD-NAME
+              MOVE SPACES TO XD-CONTACT
+              MOVE SPACES TO XD-PHONE.
+           WRITE XREF-RPT-RECORD FROM XREF-DETAIL-LINE.
