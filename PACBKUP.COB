@@ -0,0 +1,127 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACBKUP.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  PRE-RUN BACKUP.  WALKS pacCCYY.btr IN SERIAL+SEQ
+           ORDER, THE SAME B-GET-GREATER/B-GET-NEXT PATTERN PROCESSIT
+           ALREADY USES, AND COPIES EVERY RECORD VERBATIM TO A
+           LINE-SEQUENTIAL BACKUP FILE SO A BAD LOAD CAN BE ROLLED
+           BACK WITHOUT WAITING ON WHATEVER THE SCHEDULED OS-LEVEL
+           BACKUP HAPPENED TO CATCH.  RUN THIS BEFORE PACLOOK OR ANY
+           OTHER PROGRAM THAT TOUCHES THE NIGHT'S pacCCYY.btr.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BKUP-RPT-FILE ASSIGN TO WS-BKUP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BKUP-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BKUP-RPT-FILE.
+       01  BKUP-RPT-RECORD             PIC X(103).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  WS-BKUP-NAME          PIC X(32).
+       01  BKUP-FILE-STATUS      PIC X(2).
+
+       01  CNT                   PIC 9(8) VALUE 0.
+
+       LINKAGE SECTION.
+       01  BKUP-PARM.
+           05  BKUP-CCYY          PIC 9(04).
+
+       PROCEDURE DIVISION USING BKUP-PARM.
+       A000-BEGIN.
+           MOVE BKUP-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE SPACES TO WS-BKUP-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.bak' DELIMITED BY SIZE
+                  INTO WS-BKUP-NAME.
+
+           OPEN OUTPUT BKUP-RPT-FILE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACBKUP: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACBKUP: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-FILE.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-FILE.
+           ADD 1 TO CNT.
+           WRITE BKUP-RPT-RECORD FROM PAC-RECORD.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACBKUP: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           CLOSE BKUP-RPT-FILE.
+           DISPLAY 'PACBKUP: ' CNT ' RECORDS BACKED UP TO '
+               WS-BKUP-NAME.
+           GOBACK.
