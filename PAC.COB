@@ -0,0 +1,18 @@
+      *      PAC.COB - PAC MASTER RECORD LAYOUT (103 BYTES).
+      *      COPIED INTO 01 PAC-RECORD BY PACLOOK AND ALL PAC UTILITIES.
+      *      SERIAL + SEQ FORM THE PRIMARY BTRIEVE KEY (B-PAC-KEY-BUFFER);
+      *      THEY MUST STAY FIRST AND MUST STAY IN SYNC WITH THAT LAYOUT.
+           05  PAC-KEY-SERIAL      PIC X(05).
+           05  PAC-KEY-SEQ         PIC 9(03).
+           05  PAC-SPEC            PIC X(01).
+           05  PAC-GEAR            PIC X(02).
+           05  PAC-AREA            PIC X(01).
+      *      NEWVALS SCHEME (2-CHARACTER SPEC/GEAR/AREA CODES) CARVED
+      *      OUT OF WHAT WAS PREVIOUSLY UNUSED FILLER, SO THE RECORD
+      *      STAYS 103 BYTES AND THE OLD 1-CHARACTER FIELDS ABOVE
+      *      DON'T HAVE TO MOVE.  POPULATED BY PACCONV; ZERO/SPACE ON
+      *      RECORDS NO CONVERSION HAS TOUCHED YET.
+           05  PAC-NEW-SPEC         PIC X(02).
+           05  PAC-NEW-GEAR         PIC X(02).
+           05  PAC-NEW-AREA         PIC X(02).
+           05  FILLER              PIC X(85).
