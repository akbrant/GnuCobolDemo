@@ -0,0 +1,172 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACMAINT.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  INSERTS, UPDATES, OR DELETES A SINGLE PAC RECORD
+           BY SERIAL+SEQ KEY.  COMPANION TO PACLOOK, WHICH IS
+           READ-ONLY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN      PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE     PIC 9(4) BINARY VALUE 1.
+       01  B-INS       PIC 9(4) BINARY VALUE 2.
+       01  B-UPDATE    PIC 9(4) BINARY VALUE 3.
+       01  B-DELETE    PIC 9(4) BINARY VALUE 4.
+       01  B-GET-EQUAL PIC 9(4) BINARY VALUE 5.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME   PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  MAINT-PARM.
+           05  MAINT-OPERATION     PIC X(01).
+               88  MAINT-INSERT            VALUE 'I'.
+               88  MAINT-UPDATE            VALUE 'U'.
+               88  MAINT-DELETE            VALUE 'D'.
+           05  MAINT-CCYY          PIC 9(04).
+           05  MAINT-SERIAL        PIC X(05).
+           05  MAINT-SEQ           PIC 9(03).
+           05  MAINT-SPEC          PIC X(01).
+           05  MAINT-GEAR          PIC X(02).
+           05  MAINT-AREA          PIC X(01).
+
+       PROCEDURE DIVISION USING MAINT-PARM.
+       A000-BEGIN.
+           MOVE MAINT-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           DISPLAY 'PACMAINT: ' MAINT-OPERATION ' ON ' B-PAC-NAME.
+
+           MOVE -1 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE MAINT-SERIAL TO B-PAC-KEY-SERIAL.
+           MOVE MAINT-SEQ    TO B-PAC-KEY-SEQ.
+
+           EVALUATE TRUE
+               WHEN MAINT-INSERT
+                   PERFORM DO-INSERT
+               WHEN MAINT-UPDATE
+                   PERFORM DO-UPDATE
+               WHEN MAINT-DELETE
+                   PERFORM DO-DELETE
+               WHEN OTHER
+                   DISPLAY 'PACMAINT: UNKNOWN OPERATION--> '
+                       MAINT-OPERATION
+           END-EVALUATE.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+       DONE.
+           GOBACK.
+
+       DO-INSERT.
+           MOVE MAINT-SERIAL TO PAC-KEY-SERIAL.
+           MOVE MAINT-SEQ    TO PAC-KEY-SEQ.
+           MOVE MAINT-SPEC   TO PAC-SPEC.
+           MOVE MAINT-GEAR   TO PAC-GEAR.
+           MOVE MAINT-AREA   TO PAC-AREA.
+           CALL WINAPI 'BTRV' USING by value B-INS,
+             by reference B-PAC-POSITION,
+             PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT INSERT FAILED--> ' BTRV-STATUS-MESSAGE
+           ELSE
+              DISPLAY 'PACMAINT INSERTED--> ' B-PAC-KEY-BUFFER.
+
+       DO-UPDATE.
+           CALL WINAPI 'BTRV' USING by value B-GET-EQUAL,
+             by reference B-PAC-POSITION,
+             PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT UPDATE GET FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              GO TO DO-UPDATE-EXIT.
+
+           MOVE MAINT-SPEC   TO PAC-SPEC.
+           MOVE MAINT-GEAR   TO PAC-GEAR.
+           MOVE MAINT-AREA   TO PAC-AREA.
+           CALL WINAPI 'BTRV' USING by value B-UPDATE,
+             by reference B-PAC-POSITION,
+             PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT UPDATE FAILED--> ' BTRV-STATUS-MESSAGE
+           ELSE
+              DISPLAY 'PACMAINT UPDATED--> ' B-PAC-KEY-BUFFER.
+       DO-UPDATE-EXIT. EXIT.
+
+       DO-DELETE.
+           CALL WINAPI 'BTRV' USING by value B-GET-EQUAL,
+             by reference B-PAC-POSITION,
+             PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT DELETE GET FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              GO TO DO-DELETE-EXIT.
+
+           CALL WINAPI 'BTRV' USING by value B-DELETE,
+             by reference B-PAC-POSITION,
+             PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACMAINT DELETE FAILED--> ' BTRV-STATUS-MESSAGE
+           ELSE
+              DISPLAY 'PACMAINT DELETED--> ' B-PAC-KEY-BUFFER.
+       DO-DELETE-EXIT. EXIT.
