@@ -0,0 +1,69 @@
+       ID DIVISION.
+       PROGRAM-ID.  BTRVMSG.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  TRANSLATES A BTRIEVE STATUS CODE RETURNED FROM THE
+           'BTRV' CALL INTO A SHORT, HUMAN-READABLE MESSAGE.  SHARED
+           BY PACLOOK AND THE REST OF THE PAC SUITE SO EVERY PROGRAM
+           REPORTS FAILURES THE SAME WAY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  WS-STATUS-TABLE.
+           05  FILLER  PIC X(30) VALUE '000NO ERROR'.
+           05  FILLER  PIC X(30) VALUE '001INVALID OPERATION'.
+           05  FILLER  PIC X(30) VALUE '002I/O ERROR'.
+           05  FILLER  PIC X(30) VALUE '003KEY VALUE NOT FOUND'.
+           05  FILLER  PIC X(30) VALUE '004DUPLICATE KEY VALUE'.
+           05  FILLER  PIC X(30) VALUE '005FILE NOT OPEN'.
+           05  FILLER  PIC X(30) VALUE '008PERMISSION ERROR'.
+           05  FILLER  PIC X(30) VALUE '009END OF FILE'.
+           05  FILLER  PIC X(30) VALUE '011FILE ALREADY OPEN'.
+           05  FILLER  PIC X(30) VALUE '012FILE NOT FOUND'.
+           05  FILLER  PIC X(30) VALUE '013DISK FULL'.
+           05  FILLER  PIC X(30) VALUE '018DISK FULL ON EXTEND'.
+           05  FILLER  PIC X(30) VALUE '020FILE OR RECORD LOCKED'.
+           05  FILLER  PIC X(30) VALUE '022FILE NOT ACTIVE'.
+           05  FILLER  PIC X(30) VALUE '030ACCESS DENIED'.
+           05  FILLER  PIC X(30) VALUE '035FILE NAME NOT FOUND'.
+       01  WS-STATUS-TABLE-R REDEFINES WS-STATUS-TABLE.
+           05  WS-STATUS-ENTRY OCCURS 16 TIMES.
+               10  WS-TABLE-CODE     PIC X(03).
+               10  WS-TABLE-MESSAGE  PIC X(27).
+
+       01  WS-SEARCH-CODE-NUM  PIC 9(03) VALUE 0.
+       01  WS-SEARCH-CODE      PIC X(03).
+       01  WS-SEARCH-IDX       PIC 9(04) VALUE 0.
+
+       LINKAGE SECTION.
+       01  BTRV-STATUS-CODE    PIC S9(4) BINARY.
+       01  BTRV-STATUS-MESSAGE PIC X(40).
+
+       PROCEDURE DIVISION USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE.
+       A000-BEGIN.
+           MOVE BTRV-STATUS-CODE TO WS-SEARCH-CODE-NUM.
+           MOVE WS-SEARCH-CODE-NUM TO WS-SEARCH-CODE.
+           MOVE SPACES TO BTRV-STATUS-MESSAGE.
+           MOVE 0 TO WS-SEARCH-IDX.
+
+           PERFORM FIND-STATUS-ENTRY
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > 16
+               OR BTRV-STATUS-MESSAGE NOT = SPACES.
+
+           IF BTRV-STATUS-MESSAGE = SPACES
+              STRING 'UNKNOWN BTRIEVE STATUS--> ' DELIMITED BY SIZE
+                     WS-SEARCH-CODE DELIMITED BY SIZE
+                     INTO BTRV-STATUS-MESSAGE.
+
+           GOBACK.
+
+       FIND-STATUS-ENTRY.
+           IF WS-TABLE-CODE (WS-SEARCH-IDX) = WS-SEARCH-CODE
+              MOVE WS-TABLE-MESSAGE (WS-SEARCH-IDX)
+                  TO BTRV-STATUS-MESSAGE.
