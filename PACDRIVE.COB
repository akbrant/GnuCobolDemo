@@ -0,0 +1,119 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACDRIVE.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  NIGHTLY BATCH DRIVER.  CALLS PACLOOK ONCE FOR EVERY
+           YEAR BETWEEN DRIVE-START-CCYY AND DRIVE-END-CCYY, THEN
+           WRITES A SINGLE CONSOLIDATED END-OF-JOB SUMMARY (RECORDS
+           PER YEAR, GRAND TOTAL, AND ANY YEAR WHOSE FILE FAILED TO
+           OPEN) INSTEAD OF REQUIRING EACH YEAR TO BE KICKED OFF AND
+           WATCHED SEPARATELY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIVE-RPT-FILE ASSIGN TO WS-DRIVE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DRIVE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIVE-RPT-FILE.
+       01  DRIVE-RPT-RECORD             PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  WS-DRIVE-NAME          PIC X(32) VALUE 'pacdrive.sum'.
+       01  DRIVE-FILE-STATUS      PIC X(2).
+
+       01  DRIVE-CCYY              PIC 9(04) VALUE 0.
+       01  DRIVE-YEAR-COUNT        PIC 9(04) VALUE 0.
+       01  DRIVE-FAILED-COUNT      PIC 9(04) VALUE 0.
+       01  DRIVE-GRAND-TOTAL       PIC 9(10) VALUE 0.
+
+       01  DRIVE-HEADER-LINE       PIC X(80) VALUE
+           'PACDRIVE NIGHTLY BATCH SUMMARY'.
+       01  DRIVE-COLUMN-LINE       PIC X(80) VALUE
+           'YEAR  STATUS         RECORDS PROCESSED'.
+       01  DRIVE-DETAIL-LINE.
+           05  DD-CCYY             PIC 9(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DD-STATUS           PIC X(13) VALUE SPACES.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DD-COUNT            PIC ZZZZZZZ9.
+           05  FILLER              PIC X(48) VALUE SPACES.
+       01  DRIVE-TOTAL-LINE.
+           05  FILLER              PIC X(20) VALUE
+               'YEARS PROCESSED:    '.
+           05  DT-YEARS            PIC ZZZ9.
+           05  FILLER              PIC X(20) VALUE
+               '  YEARS FAILED:     '.
+           05  DT-FAILED           PIC ZZZ9.
+           05  FILLER              PIC X(17) VALUE SPACES.
+       01  DRIVE-GRAND-LINE.
+           05  FILLER              PIC X(20) VALUE
+               'GRAND TOTAL RECORDS:'.
+           05  DG-TOTAL            PIC Z(9)9.
+           05  FILLER              PIC X(50) VALUE SPACES.
+
+      *      COPY OF PACLOOK'S LINKAGE PARAMETER LAYOUT (PACLOOK.COB
+      *      HAS NO SEPARATE COPYBOOK FOR IT).  ONLY THE FIELDS THIS
+      *      DRIVER ACTUALLY SETS OR READS ARE NAMED; THE REST RIDE
+      *      ALONG AS FILLER SO THE GROUP IS STILL THE SAME SIZE
+      *      PACLOOK'S PROCEDURE DIVISION USING EXPECTS.
+       01  PACLOOK-PARM.
+           05  FILLER                   PIC S9(4) COMP-4.
+           05  PACLOOK-CCYY             PIC 9(04).
+           05  FILLER                   PIC X(27).
+           05  PACLOOK-RECORDS-PROCESSED PIC 9(08).
+           05  PACLOOK-OPEN-FAILED-SW   PIC X(01).
+               88  PACLOOK-OPEN-FAILED         VALUE 'Y'.
+               88  PACLOOK-OPEN-SUCCEEDED      VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  DRIVE-PARM.
+           05  DRIVE-START-CCYY       PIC 9(04).
+           05  DRIVE-END-CCYY         PIC 9(04).
+
+       PROCEDURE DIVISION USING DRIVE-PARM.
+       A000-BEGIN.
+           OPEN OUTPUT DRIVE-RPT-FILE.
+           WRITE DRIVE-RPT-RECORD FROM DRIVE-HEADER-LINE.
+           WRITE DRIVE-RPT-RECORD FROM DRIVE-COLUMN-LINE.
+
+           MOVE DRIVE-START-CCYY TO DRIVE-CCYY.
+           PERFORM DRIVE-ONE-YEAR
+               UNTIL DRIVE-CCYY > DRIVE-END-CCYY.
+
+           MOVE DRIVE-YEAR-COUNT   TO DT-YEARS.
+           MOVE DRIVE-FAILED-COUNT TO DT-FAILED.
+           WRITE DRIVE-RPT-RECORD FROM DRIVE-TOTAL-LINE.
+
+           MOVE DRIVE-GRAND-TOTAL TO DG-TOTAL.
+           WRITE DRIVE-RPT-RECORD FROM DRIVE-GRAND-LINE.
+
+           CLOSE DRIVE-RPT-FILE.
+           DISPLAY 'PACDRIVE: ' DRIVE-YEAR-COUNT ' YEAR(S) PROCESSED, '
+               DRIVE-FAILED-COUNT ' FAILED, ' DRIVE-GRAND-TOTAL
+               ' RECORDS GRAND TOTAL -- SEE ' WS-DRIVE-NAME.
+           GOBACK.
+
+       DRIVE-ONE-YEAR.
+           ADD 1 TO DRIVE-YEAR-COUNT.
+           MOVE SPACES TO PACLOOK-PARM.
+           MOVE DRIVE-CCYY TO PACLOOK-CCYY.
+
+           CALL 'PACLOOK' USING PACLOOK-PARM.
+
+           MOVE DRIVE-CCYY TO DD-CCYY.
+           IF PACLOOK-OPEN-FAILED
+              ADD 1 TO DRIVE-FAILED-COUNT
+              MOVE 'OPEN FAILED' TO DD-STATUS
+              MOVE 0 TO DD-COUNT
+           ELSE
+              MOVE 'OK' TO DD-STATUS
+              MOVE PACLOOK-RECORDS-PROCESSED TO DD-COUNT
+              ADD PACLOOK-RECORDS-PROCESSED TO DRIVE-GRAND-TOTAL.
+           WRITE DRIVE-RPT-RECORD FROM DRIVE-DETAIL-LINE.
+
+           ADD 1 TO DRIVE-CCYY.
