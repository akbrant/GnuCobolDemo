@@ -0,0 +1,203 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACAUDIT.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  WALKS pacCCYY.btr IN KEY ORDER (SERIAL+SEQ) AND
+           FLAGS ANY SERIAL WHOSE SEQ VALUES ARE NOT CONTIGUOUS
+           STARTING AT 1, OR WHERE THE SAME SERIAL+SEQ PAIR SHOWS
+           UP TWICE, SINCE GAPS AND DUPLICATES IN THE SEQUENCING
+           HAVE CAUSED RECONCILIATION HEADACHES DOWNSTREAM BEFORE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUD-RPT-FILE ASSIGN TO WS-AUD-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUD-RPT-FILE.
+       01  AUD-RPT-RECORD              PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  WS-AUD-NAME           PIC X(32).
+       01  AUD-FILE-STATUS       PIC X(2).
+
+       01  CNT                   PIC 9(8) VALUE 0.
+       01  GAP-COUNT             PIC 9(8) VALUE 0.
+       01  DUP-COUNT             PIC 9(8) VALUE 0.
+       01  FIRST-RECORD-SW       PIC X VALUE 'Y'.
+           88  FIRST-RECORD              VALUE 'Y'.
+           88  NOT-FIRST-RECORD          VALUE 'N'.
+       01  EXPECTED-SEQ          PIC 9(03) VALUE 0.
+       01  PREV-KEY.
+           05  PREV-SERIAL       PIC X(05) VALUE SPACES.
+           05  PREV-SEQ          PIC 9(03) VALUE 0.
+
+       01  AUD-HEADER-LINE       PIC X(80) VALUE
+           'PAC SERIAL/SEQ GAP AND DUPLICATE AUDIT'.
+       01  AUD-GAP-LINE.
+           05  FILLER             PIC X(17) VALUE
+               'GAP AT SERIAL    '.
+           05  AG-SERIAL          PIC X(05).
+           05  FILLER             PIC X(14) VALUE '  EXPECTED SEQ'.
+           05  AG-EXPECTED        PIC ZZ9.
+           05  FILLER             PIC X(09) VALUE '  GOT SEQ'.
+           05  AG-GOT             PIC ZZ9.
+           05  FILLER             PIC X(23) VALUE SPACES.
+       01  AUD-DUP-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'DUPLICATE KEY SERIAL'.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AD-SERIAL          PIC X(05).
+           05  FILLER             PIC X(06) VALUE '  SEQ '.
+           05  AD-SEQ             PIC ZZ9.
+           05  FILLER             PIC X(45) VALUE SPACES.
+       01  AUD-TRAILER-LINE.
+           05  FILLER             PIC X(21) VALUE
+               'RECORDS EXAMINED    '.
+           05  AT-COUNT           PIC ZZZZZZZ9.
+           05  FILLER             PIC X(11) VALUE '  GAPS    '.
+           05  AT-GAPS            PIC ZZZZZZZ9.
+           05  FILLER             PIC X(11) VALUE '  DUPS    '.
+           05  AT-DUPS            PIC ZZZZZZZ9.
+           05  FILLER             PIC X(22) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  AUDIT-PARM.
+           05  AUDIT-CCYY          PIC 9(04).
+
+       PROCEDURE DIVISION USING AUDIT-PARM.
+       A000-BEGIN.
+           MOVE AUDIT-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE SPACES TO WS-AUD-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.aud' DELIMITED BY SIZE
+                  INTO WS-AUD-NAME.
+
+           OPEN OUTPUT AUD-RPT-FILE.
+           WRITE AUD-RPT-RECORD FROM AUD-HEADER-LINE.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACAUDIT: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACAUDIT: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-FILE.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-FILE.
+           ADD 1 TO CNT.
+           PERFORM CHECK-SEQUENCE.
+           MOVE PAC-KEY-SERIAL TO PREV-SERIAL.
+           MOVE PAC-KEY-SEQ    TO PREV-SEQ.
+           SET NOT-FIRST-RECORD TO TRUE.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACAUDIT: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           MOVE CNT TO AT-COUNT.
+           MOVE GAP-COUNT TO AT-GAPS.
+           MOVE DUP-COUNT TO AT-DUPS.
+           WRITE AUD-RPT-RECORD FROM AUD-TRAILER-LINE.
+           CLOSE AUD-RPT-FILE.
+           DISPLAY 'PACAUDIT: ' CNT ' RECORDS, ' GAP-COUNT ' GAPS, '
+               DUP-COUNT ' DUPLICATES'.
+           GOBACK.
+
+       CHECK-SEQUENCE.
+           IF FIRST-RECORD
+              IF PAC-KEY-SEQ NOT = 1
+                 ADD 1 TO GAP-COUNT
+                 MOVE PAC-KEY-SERIAL TO AG-SERIAL
+                 MOVE 1              TO AG-EXPECTED
+                 MOVE PAC-KEY-SEQ    TO AG-GOT
+                 WRITE AUD-RPT-RECORD FROM AUD-GAP-LINE
+              END-IF
+              GO TO CHECK-SEQUENCE-EXIT.
+
+           IF PAC-KEY-SERIAL = PREV-SERIAL
+              AND PAC-KEY-SEQ = PREV-SEQ
+              ADD 1 TO DUP-COUNT
+              MOVE PAC-KEY-SERIAL TO AD-SERIAL
+              MOVE PAC-KEY-SEQ    TO AD-SEQ
+              WRITE AUD-RPT-RECORD FROM AUD-DUP-LINE
+              GO TO CHECK-SEQUENCE-EXIT.
+
+           IF PAC-KEY-SERIAL NOT = PREV-SERIAL
+              MOVE 1 TO EXPECTED-SEQ
+           ELSE
+              COMPUTE EXPECTED-SEQ = PREV-SEQ + 1.
+
+           IF PAC-KEY-SEQ NOT = EXPECTED-SEQ
+              ADD 1 TO GAP-COUNT
+              MOVE PAC-KEY-SERIAL TO AG-SERIAL
+              MOVE EXPECTED-SEQ   TO AG-EXPECTED
+              MOVE PAC-KEY-SEQ    TO AG-GOT
+              WRITE AUD-RPT-RECORD FROM AUD-GAP-LINE.
+       CHECK-SEQUENCE-EXIT. EXIT.
