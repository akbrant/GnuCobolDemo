@@ -0,0 +1,169 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACRENUM.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  SEQ RENUMBERING UTILITY.  GIVEN A CCYY AND SERIAL,
+           WALKS THAT SERIAL'S RECORDS IN pacCCYY.btr IN CURRENT SEQ
+           ORDER, THEN, FOR ANY RECORD WHOSE SEQ DOESN'T MATCH ITS
+           POSITION IN THAT ORDER, B-UPDATEs IT ONTO THE CONTIGUOUS
+           001, 002, 003... VALUE IT SHOULD HOLD.  RUN THIS AFTER A
+           PACMAINT DELETE LEAVES A HOLE IN A SERIAL'S SEQUENCE, SINCE
+           SEVERAL DOWNSTREAM REPORTS ASSUME GAPLESS SEQ NUMBERS.
+           RECORDS ARE COLLECTED IN A FIRST PASS AND RENUMBERED IN A
+           SECOND SO THE KEY CHANGES DON'T DISTURB THE WALK THAT'S
+           FINDING THEM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-UPDATE       PIC 9(4) BINARY VALUE 3.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-EQUAL    PIC 9(4) BINARY VALUE 5.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+
+       01  RENUM-EOF-SW          PIC X VALUE 'N'.
+           88  RENUM-AT-EOF             VALUE 'Y'.
+           88  RENUM-NOT-AT-EOF         VALUE 'N'.
+
+       01  RENUM-TABLE.
+           05  RENUM-ENTRY OCCURS 999 TIMES
+                   INDEXED BY RENUM-IDX.
+               10  RN-OLD-SEQ        PIC 9(03).
+       01  RENUM-COUNT            PIC 9(03) VALUE 0.
+       01  RENUM-NEW-SEQ          PIC 9(03) VALUE 0.
+       01  RENUM-CHANGED-COUNT    PIC 9(03) VALUE 0.
+
+       LINKAGE SECTION.
+       01  RENUM-PARM.
+           05  RENUM-CCYY          PIC 9(04).
+           05  RENUM-SERIAL        PIC X(05).
+
+       PROCEDURE DIVISION USING RENUM-PARM.
+       A000-BEGIN.
+           MOVE RENUM-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE -1 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACRENUM: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE RENUM-SERIAL TO B-PAC-KEY-SERIAL.
+           MOVE 0 TO B-PAC-KEY-SEQ.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              OR PAC-KEY-SERIAL NOT = RENUM-SERIAL
+              SET RENUM-AT-EOF TO TRUE.
+
+           PERFORM COLLECT-ONE UNTIL RENUM-AT-EOF.
+
+           IF RENUM-COUNT = 0
+              DISPLAY 'PACRENUM: NO RECORDS FOUND FOR SERIAL '
+                  RENUM-SERIAL
+              GO TO CLOSE-FILE.
+
+           PERFORM RENUMBER-ONE
+               VARYING RENUM-IDX FROM 1 BY 1
+               UNTIL RENUM-IDX > RENUM-COUNT.
+
+           DISPLAY 'PACRENUM: ' RENUM-SERIAL ' -- ' RENUM-COUNT
+               ' RECORD(S) SEEN, ' RENUM-CHANGED-COUNT ' RENUMBERED'.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACRENUM: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           GOBACK.
+
+       COLLECT-ONE.
+           ADD 1 TO RENUM-COUNT.
+           SET RENUM-IDX TO RENUM-COUNT.
+           MOVE PAC-KEY-SEQ TO RN-OLD-SEQ (RENUM-IDX).
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              OR PAC-KEY-SERIAL NOT = RENUM-SERIAL
+              SET RENUM-AT-EOF TO TRUE.
+
+       RENUMBER-ONE.
+           MOVE RENUM-IDX TO RENUM-NEW-SEQ.
+           IF RN-OLD-SEQ (RENUM-IDX) NOT = RENUM-NEW-SEQ
+              MOVE RENUM-SERIAL          TO B-PAC-KEY-SERIAL
+              MOVE RN-OLD-SEQ (RENUM-IDX) TO B-PAC-KEY-SEQ
+              CALL WINAPI 'BTRV' USING by value B-GET-EQUAL,
+                by reference B-PAC-POSITION,
+                   PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                   by value B-PAC-KEY-NUMBER
+              IF RETURN-CODE NOT = ZERO
+                 MOVE RETURN-CODE TO BTRV-STATUS-CODE
+                 CALL 'BTRVMSG' USING BTRV-STATUS-CODE
+                     BTRV-STATUS-MESSAGE
+                 DISPLAY 'PACRENUM: RE-GET FAILED FOR SEQ '
+                     RN-OLD-SEQ (RENUM-IDX) '--> ' BTRV-STATUS-MESSAGE
+              ELSE
+                 MOVE RENUM-NEW-SEQ TO PAC-KEY-SEQ
+                 CALL WINAPI 'BTRV' USING by value B-UPDATE,
+                   by reference B-PAC-POSITION,
+                      PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                      by value B-PAC-KEY-NUMBER
+                 IF RETURN-CODE NOT = ZERO
+                    MOVE RETURN-CODE TO BTRV-STATUS-CODE
+                    CALL 'BTRVMSG' USING BTRV-STATUS-CODE
+                        BTRV-STATUS-MESSAGE
+                    DISPLAY 'PACRENUM: UPDATE FAILED FOR SEQ '
+                        RN-OLD-SEQ (RENUM-IDX) '--> '
+                        BTRV-STATUS-MESSAGE
+                 ELSE
+                    ADD 1 TO RENUM-CHANGED-COUNT.
