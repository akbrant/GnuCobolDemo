@@ -0,0 +1,150 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACCONV.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  ONE-TIME CONVERSION PROGRAM.  READS EACH PAC-RECORD
+           IN pacCCYY.btr, MAPS ITS OLD SINGLE-CHARACTER SPEC/GEAR/
+           AREA CODES (THE VAL GROUP) INTO THE NEW TWO-CHARACTER
+           SCHEME (THE NEWVALS GROUP, CARRIED IN THE RECORD AS
+           PAC-NEW-SPEC/PAC-NEW-GEAR/PAC-NEW-AREA), AND REWRITES THE
+           RECORD IN PLACE.  GEAR IS ALREADY TWO CHARACTERS AND IS
+           CARRIED OVER UNCHANGED; SPEC AND AREA ARE ZERO-PADDED ON
+           THE LEFT.  RUN ONCE PER YEAR FILE WHEN THAT YEAR IS READY
+           TO RETIRE ITS OLD SINGLE-CHARACTER CODE TABLES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-UPDATE       PIC 9(4) BINARY VALUE 3.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  CNT                   PIC 9(8) VALUE 0.
+
+       01  VAL.
+           05  V-SPEC            PIC X(1).
+           05  V-GEAR            PIC X(2).
+           05  V-AREA            PIC X(1).
+       01  NEWVALS.
+           05  N-SPEC            PIC X(2).
+           05  N-GEAR            PIC X(2).
+           05  N-AREA            PIC X(2).
+
+       LINKAGE SECTION.
+       01  CONV-PARM.
+           05  CONV-CCYY           PIC 9(04).
+
+       PROCEDURE DIVISION USING CONV-PARM.
+       A000-BEGIN.
+           MOVE CONV-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           DISPLAY 'PACCONV: CONVERTING VAL TO NEWVALS IN ' B-PAC-NAME.
+
+           MOVE -1 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCONV: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCONV: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-FILE.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-FILE.
+
+           MOVE PAC-SPEC TO V-SPEC.
+           MOVE PAC-GEAR TO V-GEAR.
+           MOVE PAC-AREA TO V-AREA.
+           PERFORM CONVERT-CODES.
+           MOVE N-SPEC TO PAC-NEW-SPEC.
+           MOVE N-GEAR TO PAC-NEW-GEAR.
+           MOVE N-AREA TO PAC-NEW-AREA.
+
+           CALL WINAPI 'BTRV' USING by value B-UPDATE,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCONV: UPDATE FAILED ON ' B-PAC-KEY-BUFFER
+                  '--> ' BTRV-STATUS-MESSAGE
+           ELSE
+              ADD 1 TO CNT.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCONV: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           DISPLAY 'PACCONV: ' CNT ' RECORDS CONVERTED TO NEWVALS'.
+           GOBACK.
+
+       CONVERT-CODES.
+           MOVE SPACES TO NEWVALS.
+           STRING '0' DELIMITED BY SIZE
+                  V-SPEC DELIMITED BY SIZE
+                  INTO N-SPEC.
+           MOVE V-GEAR TO N-GEAR.
+           STRING '0' DELIMITED BY SIZE
+                  V-AREA DELIMITED BY SIZE
+                  INTO N-AREA.
