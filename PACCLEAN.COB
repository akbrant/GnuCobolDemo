@@ -0,0 +1,98 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACCLEAN.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  FORCE-CLOSE CLEANUP FOR A PAC YEAR FILE LEFT STUCK
+           OPEN BY AN ABEND OR A KILLED JOB.  PACLOOK'S OWN CLOSE
+           LOGIC USES B-PAC-KEY-BUFFER, WHICH ONLY HOLDS A REAL KEY
+           AFTER AT LEAST ONE SUCCESSFUL GET -- NOT SOMETHING THIS
+           PROGRAM CAN RELY ON, SINCE IT HAS NO IDEA WHAT STATE THE
+           KILLED JOB LEFT THINGS IN.  RUN THIS BY HAND (OR FROM THE
+           SCHEDULER'S ABEND-RECOVERY STEP) BEFORE THE NEXT SCHEDULED
+           JOB AGAINST pacCCYY.btr: IT OPENS THE FILE, ISSUES A CLOSE
+           AGAINST THAT HANDLE WITH A NEUTRAL (LOW-VALUES) KEY
+           BUFFER, AND REPORTS WHETHER THE FILE IS CLEAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN      PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE     PIC 9(4) BINARY VALUE 1.
+       01  OWNER-NAME   PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+       01  CLEAN-OK-SW          PIC X VALUE 'Y'.
+           88  CLEAN-IS-OK              VALUE 'Y'.
+           88  CLEAN-IS-BAD              VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  CLEAN-PARM.
+           05  CLEAN-CCYY           PIC 9(04).
+
+       PROCEDURE DIVISION USING CLEAN-PARM.
+       A000-BEGIN.
+           SET CLEAN-IS-OK TO TRUE.
+           MOVE CLEAN-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           DISPLAY 'PACCLEAN: FORCE-CLOSE CLEANUP ON ' B-PAC-NAME.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCLEAN: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCLEAN: FILE COULD NOT BE REACHED -- NO '
+                  'HANDLE TO CLOSE'
+              SET CLEAN-IS-BAD TO TRUE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCLEAN: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE
+              SET CLEAN-IS-BAD TO TRUE.
+
+       DONE.
+           IF CLEAN-IS-OK
+              DISPLAY 'PACCLEAN: ' B-PAC-NAME
+                  ' IS CLOSED AND CLEAR FOR THE NEXT RUN'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY 'PACCLEAN: ' B-PAC-NAME ' CLEANUP FAILED'
+              MOVE 1 TO RETURN-CODE.
+           GOBACK.
