@@ -0,0 +1,192 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACRECON.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  RECONCILES A FULL SEQUENTIAL PASS OF pacCCYY.btr
+           AGAINST THE CONTROL TOTAL THE UPSTREAM FEED LEFT BEHIND IN
+           ctlCCYY.dat WHEN IT BUILT THE YEAR'S FILE, AND PRINTS A
+           CLEAR OUT-OF-BALANCE MESSAGE WHEN THE TWO DON'T MATCH, SO A
+           SHORT LOAD DOESN'T QUIETLY MAKE IT INTO THE YEAR'S
+           REPORTING.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE ASSIGN TO WS-RECON-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-FILE-STATUS.
+           SELECT RECON-CTL-FILE ASSIGN TO WS-CTL-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD            PIC X(80).
+       FD  RECON-CTL-FILE.
+       01  CTL-FILE-RECORD.
+           05  CTL-COUNT               PIC 9(08).
+           05  FILLER                  PIC X(04).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  WS-RECON-NAME         PIC X(32).
+       01  RECON-FILE-STATUS     PIC X(2).
+       01  WS-CTL-NAME           PIC X(32).
+       01  CTL-FILE-STATUS       PIC X(2).
+
+       01  CNT                   PIC 9(8) VALUE 0.
+       01  CONTROL-TOTAL         PIC 9(8) VALUE 0.
+       01  CONTROL-FOUND-SW      PIC X VALUE 'N'.
+           88  CONTROL-TOTAL-FOUND       VALUE 'Y'.
+           88  CONTROL-TOTAL-MISSING     VALUE 'N'.
+
+       01  RECON-HEADER-LINE     PIC X(80) VALUE
+           'PAC RECORD COUNT RECONCILIATION'.
+       01  RECON-DETAIL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS ON FILE    '.
+           05  RD-ACTUAL          PIC ZZZZZZZ9.
+           05  FILLER             PIC X(20) VALUE
+               '  CONTROL TOTAL    '.
+           05  RD-CONTROL         PIC ZZZZZZZ9.
+           05  FILLER             PIC X(24) VALUE SPACES.
+       01  RECON-RESULT-LINE      PIC X(80) VALUE SPACES.
+       01  RECON-NO-CONTROL-LINE  PIC X(80) VALUE
+           'NO CONTROL TOTAL FILE FOUND -- UNABLE TO RECONCILE'.
+
+       LINKAGE SECTION.
+       01  RECON-PARM.
+           05  RECON-CCYY          PIC 9(04).
+
+       PROCEDURE DIVISION USING RECON-PARM.
+       A000-BEGIN.
+           MOVE RECON-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE SPACES TO WS-RECON-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.rcn' DELIMITED BY SIZE
+                  INTO WS-RECON-NAME.
+
+           MOVE SPACES TO WS-CTL-NAME.
+           STRING 'ctl' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+                  INTO WS-CTL-NAME.
+
+           OPEN OUTPUT RECON-RPT-FILE.
+           WRITE RECON-RPT-RECORD FROM RECON-HEADER-LINE.
+
+           PERFORM READ-CONTROL-TOTAL.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACRECON: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACRECON: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-FILE.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-FILE.
+           ADD 1 TO CNT.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-FILE.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACRECON: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+
+       DONE.
+           IF CONTROL-TOTAL-MISSING
+              WRITE RECON-RPT-RECORD FROM RECON-NO-CONTROL-LINE
+              DISPLAY RECON-NO-CONTROL-LINE
+              GO TO CLOSE-REPORT.
+
+           MOVE CNT           TO RD-ACTUAL.
+           MOVE CONTROL-TOTAL TO RD-CONTROL.
+           WRITE RECON-RPT-RECORD FROM RECON-DETAIL-LINE.
+
+           IF CNT = CONTROL-TOTAL
+              MOVE 'IN BALANCE' TO RECON-RESULT-LINE
+           ELSE
+              MOVE 'OUT-OF-BALANCE -- RECORD COUNT DOES NOT MATCH '
+                  TO RECON-RESULT-LINE.
+           WRITE RECON-RPT-RECORD FROM RECON-RESULT-LINE.
+           DISPLAY 'PACRECON: ' CNT ' ON FILE, ' CONTROL-TOTAL
+               ' CONTROL TOTAL -- ' RECON-RESULT-LINE.
+
+       CLOSE-REPORT.
+           CLOSE RECON-RPT-FILE.
+           GOBACK.
+
+       READ-CONTROL-TOTAL.
+           SET CONTROL-TOTAL-MISSING TO TRUE.
+           OPEN INPUT RECON-CTL-FILE.
+           IF CTL-FILE-STATUS = '35'
+              GO TO READ-CONTROL-TOTAL-EXIT.
+           READ RECON-CTL-FILE
+               AT END
+                  SET CONTROL-TOTAL-MISSING TO TRUE
+               NOT AT END
+                  MOVE CTL-COUNT TO CONTROL-TOTAL
+                  SET CONTROL-TOTAL-FOUND TO TRUE.
+           CLOSE RECON-CTL-FILE.
+       READ-CONTROL-TOTAL-EXIT. EXIT.
