@@ -1,5 +1,5 @@
        ID DIVISION.
-       PROGRAM-ID.  PACLOOK.
+       PROGRAM-ID.  PACLOOK IS INITIAL PROGRAM.
        AUTHOR.  Oliphant .
        DATE-WRITTEN. APRIL  1, 2021.
        DATE-COMPILED.
@@ -12,8 +12,40 @@
            CALL-CONVENTION 64 IS WINAPI.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PAC-RPT-FILE ASSIGN TO WS-RPT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT PAC-CKPT-FILE ASSIGN TO WS-CKPT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT PAC-ALERT-FILE ASSIGN TO WS-ALERT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PAC-RPT-FILE.
+       01  RPT-RECORD                  PIC X(80).
+       FD  PAC-ALERT-FILE.
+       01  ALERT-RECORD.
+           05  AL-CCYY                 PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AL-STAGE                PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  AL-MESSAGE              PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(22) VALUE SPACES.
+       FD  PAC-CKPT-FILE.
+       01  CKPT-FILE-RECORD.
+           05  CKPT-SERIAL              PIC X(05).
+           05  CKPT-SEQ                 PIC 9(03).
+           05  CKPT-COUNT               PIC 9(08).
+           05  FILLER                   PIC X(04).
+           05  CKPT-SUBTOTAL-COUNT      PIC 9(04).
+           05  CKPT-SUBTOTAL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY CKPT-SUBTOTAL-IDX.
+               10  CKPT-ST-SPEC         PIC X(1).
+               10  CKPT-ST-GEAR         PIC X(2).
+               10  CKPT-ST-AREA         PIC X(1).
+               10  CKPT-ST-COUNT        PIC 9(8).
 *      WORKING-STORAGE SECTION.
        01  FILE-STATUS     PIC X(2).
        01  B-OPEN      PIC 9(4) BINARY VALUE 0.
@@ -27,8 +59,8 @@
        01  B-STOP      PIC 9(4) BINARY VALUE 25.
        01  PAC-RECORD.
            COPY 'PAC.COB'.
-       01  OWNER-NAME   PIC X(1) VALUE SPACE.
-       
+       01  OWNER-NAME   PIC X(8) VALUE SPACES.
+
        01  B-PAC-FILE-STUFF.
            05  B-PAC-POSITION          PIC X(128).
            05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
@@ -40,9 +72,112 @@
 
        01  OWNER-LENGTH PIC 9(4) BINARY VALUE 0.
        01  TARGET-CCYY  PIC 9(4) BINARY VALUE 0.
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+
+       01  WS-RPT-NAME           PIC X(32).
+       01  RPT-FILE-STATUS       PIC X(2).
+
+       01  WS-CKPT-NAME          PIC X(32).
+       01  CKPT-FILE-STATUS      PIC X(2).
+
+      * 			:---------------------------------------
+      * ------------------------: Same-day alert file.  One flagged
+      * 			: entry per open/read/close failure,
+      * 			: named by today's date so every run that
+      * 			: fails today lands in one file someone
+      * 			: can be told to check, instead of a
+      * 			: console DISPLAY nobody's watching.
+      * 			:---------------------------------------
+       01  ALERT-DATE             PIC 9(06) VALUE 0.
+       01  WS-ALERT-NAME          PIC X(32).
+       01  ALERT-FILE-STATUS      PIC X(2).
+       01  CHECKPOINT-INTERVAL   PIC 9(05) VALUE 1000.
+       01  CKPT-DUE-QUOTIENT     PIC 9(08).
+       01  CKPT-DUE-REMAINDER    PIC 9(08).
+       01  RESUME-SW             PIC X VALUE 'N'.
+           88  RESUME-FROM-CHECKPOINT       VALUE 'Y'.
+           88  NO-CHECKPOINT-RESUME         VALUE 'N'.
+       01  RPT-HEADER-LINE       PIC X(80) VALUE
+           'SERIAL SEQ SPC GR A'.
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-SERIAL      PIC X(05).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-D-SEQ         PIC 9(03).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-D-SPEC        PIC X(01).
+           05  FILLER            PIC X(04) VALUE SPACES.
+           05  RPT-D-GEAR        PIC X(02).
+           05  FILLER            PIC X(04) VALUE SPACES.
+           05  RPT-D-AREA        PIC X(01).
+           05  FILLER            PIC X(56) VALUE SPACES.
+       01  RPT-TRAILER-LINE.
+           05  FILLER            PIC X(20) VALUE
+               'TOTAL RECORDS READ: '.
+           05  RPT-T-COUNT       PIC ZZZZZZZ9.
+           05  FILLER            PIC X(52) VALUE SPACES.
+       01  RPT-ELAPSED-LINE.
+           05  FILLER            PIC X(20) VALUE
+               'ELAPSED RUN TIME:   '.
+           05  RPT-E-MINUTES     PIC ZZZ9.
+           05  FILLER            PIC X(1) VALUE ':'.
+           05  RPT-E-SECONDS     PIC 09.
+           05  FILLER            PIC X(1) VALUE '.'.
+           05  RPT-E-HUNDREDTHS  PIC 09.
+           05  FILLER            PIC X(49) VALUE SPACES.
 
+       01  PAC-START-TIME.
+           05  PAC-START-HOUR       PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+           05  PAC-START-MINUTE     PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+           05  PAC-START-SECOND     PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+           05  PAC-START-HUNDREDTH  PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+       01  PAC-END-TIME.
+           05  PAC-END-HOUR         PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+           05  PAC-END-MINUTE       PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+           05  PAC-END-SECOND       PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+           05  PAC-END-HUNDREDTH    PIC S9(2) BINARY.
+           05  FILLER               PIC X(1).
+       01  PAC-ELAPSED-START-TOTAL  PIC S9(8) BINARY VALUE 0.
+       01  PAC-ELAPSED-END-TOTAL    PIC S9(8) BINARY VALUE 0.
+       01  PAC-ELAPSED-HUNDREDTHS   PIC S9(8) BINARY VALUE 0.
+       01  PAC-ELAPSED-QUOTIENT     PIC 9(8) VALUE 0.
+       01  PAC-ELAPSED-REMAINDER    PIC 9(8) VALUE 0.
 
        01  CNT                   PIC 9(8) VALUE 0.
+
+       01  SUBTOTAL-COUNT        PIC 9(4) VALUE 0.
+       01  SUBTOTAL-SEARCH-IDX   PIC 9(4) VALUE 0.
+       01  SUBTOTAL-MATCH-IDX    PIC 9(4) VALUE 0.
+       01  SUBTOTAL-FOUND-SW     PIC X VALUE 'N'.
+           88  SUBTOTAL-FOUND            VALUE 'Y'.
+           88  SUBTOTAL-NOT-FOUND        VALUE 'N'.
+       01  SUBTOTAL-TABLE.
+           05  SUBTOTAL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY SUBTOTAL-IDX.
+               10  ST-KEY.
+                   15  ST-SPEC       PIC X(1).
+                   15  ST-GEAR       PIC X(2).
+                   15  ST-AREA       PIC X(1).
+               10  ST-COUNT          PIC 9(8) VALUE 0.
+       01  SUBTOTAL-LINE.
+           05  FILLER                PIC X(07) VALUE 'SPEC = '.
+           05  ST-L-SPEC             PIC X(01).
+           05  FILLER                PIC X(09) VALUE '  GEAR = '.
+           05  ST-L-GEAR             PIC X(02).
+           05  FILLER                PIC X(09) VALUE '  AREA = '.
+           05  ST-L-AREA             PIC X(01).
+           05  FILLER                PIC X(08) VALUE '  CNT = '.
+           05  ST-L-COUNT            PIC ZZZZZZZ9.
+           05  FILLER                PIC X(35) VALUE SPACES.
        01  VAL.
            05  V-SPEC            PIC X(1).
            05  V-GEAR            PIC X(2).
@@ -58,25 +193,96 @@
            05  PARAMETER-LENGTH    PIC S9(4) COMP-4.
            05  PARAMETER-CCYY      PIC 9(04).
            05  FILLER              PIC X(1).
-           05  PARAMETER-CHARS     PIC X(26).
+           05  PARAMETER-CHARS.
+               10  PARAMETER-OWNER-NAME     PIC X(08).
+               10  PARAMETER-START-SERIAL   PIC X(05).
+               10  PARAMETER-END-SERIAL     PIC X(05).
+               10  PARAMETER-KEY-NUMBER     PIC X(01).
+                   88  PARAMETER-KEY-SERIAL      VALUES ARE
+                           SPACE '0'.
+                   88  PARAMETER-KEY-SPEC        VALUE '1'.
+                   88  PARAMETER-KEY-GEAR        VALUE '2'.
+                   88  PARAMETER-KEY-AREA        VALUE '3'.
+               10  PARAMETER-ACCESS-MODE    PIC X(01).
+                   88  PARAMETER-ACCESS-RDONLY   VALUE 'R'.
+                   88  PARAMETER-ACCESS-RDWR     VALUE 'W'.
+               10  FILLER                   PIC X(06).
+      *      OUT PARAMETERS -- SET BY PACLOOK BEFORE GOBACK SO A
+      *      DRIVER PROGRAM (E.G. PACDRIVE) CALLING PACLOOK ONCE PER
+      *      YEAR CAN ROLL UP A MULTI-YEAR SUMMARY WITHOUT SCREEN-
+      *      SCRAPING THE YEAR'S REPORT FILE.
+           05  PARAMETER-RECORDS-PROCESSED PIC 9(08).
+           05  PARAMETER-OPEN-FAILED-SW    PIC X(01).
+               88  PARAMETER-OPEN-FAILED          VALUE 'Y'.
+               88  PARAMETER-OPEN-SUCCEEDED       VALUE 'N'.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARAMETER.
        A000-BEGIN.
-           MOVE 'pac2013.btr' TO B-PAC-NAME.
-           
+           SET PARAMETER-OPEN-SUCCEEDED TO TRUE.
+           MOVE 0 TO PARAMETER-RECORDS-PROCESSED.
+           CALL 'DOS_GET_TIME' USING PAC-START-TIME.
+
+           IF PARAMETER-CCYY = ZERO
+              MOVE 2013 TO TARGET-CCYY
+           ELSE
+              MOVE PARAMETER-CCYY TO TARGET-CCYY.
 
+           MOVE TARGET-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
 
            DISPLAY 'BEGINNING PAC: PARAMETERS LISTED BELOW'
            DISPLAY B-PAC-NAME.
 
+           MOVE SPACES TO WS-RPT-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.rpt' DELIMITED BY SIZE
+                  INTO WS-RPT-NAME.
+
+           MOVE SPACES TO WS-CKPT-NAME.
+           STRING 'ckpt' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+                  INTO WS-CKPT-NAME.
+           IF PARAMETER-KEY-SERIAL
+              PERFORM READ-CHECKPOINT.
+
+      * ------------------------: A RESTART EXTENDS THE REPORT LEFT
+      * 			: BEHIND BY THE RUN THAT ABENDED, SINCE ITS
+      * 			: DETAIL LINES ARE STILL GOOD; A FRESH START
+      * 			: OPENS OUTPUT AND WRITES THE HEADER, THE
+      * 			: SAME AS ALWAYS.
+           IF RESUME-FROM-CHECKPOINT
+              OPEN EXTEND PAC-RPT-FILE
+           ELSE
+              OPEN OUTPUT PAC-RPT-FILE
+              WRITE RPT-RECORD FROM RPT-HEADER-LINE.
+
+           MOVE SPACES TO OWNER-NAME.
+           MOVE 0 TO OWNER-LENGTH.
+           IF PARAMETER-OWNER-NAME NOT = SPACES
+              MOVE PARAMETER-OWNER-NAME TO OWNER-NAME
+              MOVE 8 TO OWNER-LENGTH.
+
            MOVE -2 TO B-PAC-KEY-NUMBER.
+           IF PARAMETER-ACCESS-RDWR
+              MOVE -1 TO B-PAC-KEY-NUMBER.
 
-            CALL WINAPI 'BTRV' USING by value B-OPEN,  
+            CALL WINAPI 'BTRV' USING by value B-OPEN,
               by reference B-PAC-POSITION,
               OWNER-NAME, OWNER-LENGTH, B-PAC-NAME, 
               by value B-PAC-KEY-NUMBER.
            IF RETURN-CODE NOT = ZERO
-              DISPLAY 'MSN OPEN FAILED--> ' RETURN-CODE
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'MSN OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              SET PARAMETER-OPEN-FAILED TO TRUE
+              MOVE 'OPEN'    TO AL-STAGE
+              PERFORM RAISE-ALERT
               GO TO DONE.
 
            MOVE 0 TO B-PAC-KEY-NUMBER.
@@ -88,34 +294,229 @@
                 OWNER-NAME, OWNER-LENGTH, 
                 B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
            IF RETURN-CODE NOT = ZERO
-              DISPLAY 'MSN CLOSE FAILED--> ' RETURN-CODE
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'MSN CLOSE FAILED--> ' BTRV-STATUS-MESSAGE
+              MOVE 'CLOSE'   TO AL-STAGE
+              PERFORM RAISE-ALERT
               GO TO DONE.
        DONE.
+           PERFORM PRINT-SUBTOTAL VARYING SUBTOTAL-IDX FROM 1 BY 1
+               UNTIL SUBTOTAL-IDX > SUBTOTAL-COUNT.
+           MOVE CNT TO RPT-T-COUNT.
+           WRITE RPT-RECORD FROM RPT-TRAILER-LINE.
+
+           CALL 'DOS_GET_TIME' USING PAC-END-TIME.
+           PERFORM COMPUTE-ELAPSED-TIME.
+           WRITE RPT-RECORD FROM RPT-ELAPSED-LINE.
+
+           CLOSE PAC-RPT-FILE.
            DISPLAY 'TOTAL RECORDS READ-> '  CNT.
-           STOP RUN.
+           DISPLAY 'ELAPSED RUN TIME--> ' RPT-E-MINUTES ':'
+               RPT-E-SECONDS '.' RPT-E-HUNDREDTHS.
+           MOVE CNT TO PARAMETER-RECORDS-PROCESSED.
+           GOBACK.
 
        PROCESSIT.
-           MOVE 0 TO B-PAC-KEY-NUMBER.
+           EVALUATE TRUE
+              WHEN PARAMETER-KEY-SPEC
+                 MOVE 1 TO B-PAC-KEY-NUMBER
+                 DISPLAY 'PACLOOK: WALKING BY ALTERNATE KEY -- SPEC'
+              WHEN PARAMETER-KEY-GEAR
+                 MOVE 2 TO B-PAC-KEY-NUMBER
+                 DISPLAY 'PACLOOK: WALKING BY ALTERNATE KEY -- GEAR'
+              WHEN PARAMETER-KEY-AREA
+                 MOVE 3 TO B-PAC-KEY-NUMBER
+                 DISPLAY 'PACLOOK: WALKING BY ALTERNATE KEY -- AREA'
+              WHEN OTHER
+                 MOVE 0 TO B-PAC-KEY-NUMBER
+           END-EVALUATE.
 
-           CALL WINAPI  'BTRV'  USING by value B-GET-GREATER, 
+           IF NOT PARAMETER-KEY-SERIAL
+              MOVE LOW-VALUES TO B-PAC-KEY-BUFFER
+           ELSE
+              IF RESUME-FROM-CHECKPOINT
+                 MOVE CKPT-SERIAL TO B-PAC-KEY-SERIAL
+                 MOVE CKPT-SEQ    TO B-PAC-KEY-SEQ
+                 MOVE CKPT-COUNT  TO CNT
+                 DISPLAY 'PACLOOK: RESUMING FROM CHECKPOINT AFTER '
+                     CKPT-SERIAL '-' CKPT-SEQ
+              ELSE
+                 IF PARAMETER-START-SERIAL NOT = SPACES
+                    MOVE PARAMETER-START-SERIAL TO B-PAC-KEY-SERIAL
+                    MOVE 0 TO B-PAC-KEY-SEQ
+                    DISPLAY 'PACLOOK: STARTING FROM SERIAL '
+                        PARAMETER-START-SERIAL
+                 ELSE
+                    MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+
+           CALL WINAPI  'BTRV'  USING by value B-GET-GREATER,
              by reference B-PAC-POSITION,
                 PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER, 
                 by value B-PAC-KEY-NUMBER.
            IF RETURN-CODE NOT = ZERO  AND NOT = 9
-              DISPLAY 'MSN GET-GR FAILED--> ' RETURN-CODE
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'MSN GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              MOVE 'GET-GR'  TO AL-STAGE
+              PERFORM RAISE-ALERT
               GO TO DONE.
 
        GET-NEXT.
-           IF RETURN-CODE NOT = 0  
+           IF RETURN-CODE NOT = 0
+              IF RETURN-CODE = 9 AND PARAMETER-KEY-SERIAL
+                 PERFORM CLEAR-CHECKPOINT
+              END-IF
+              GO TO PROCESS-EXIT.
+
+           IF PARAMETER-KEY-SERIAL
+              AND PARAMETER-END-SERIAL NOT = SPACES
+              AND PAC-KEY-SERIAL > PARAMETER-END-SERIAL
+              PERFORM CLEAR-CHECKPOINT
+              DISPLAY 'PACLOOK: REACHED END SERIAL '
+                  PARAMETER-END-SERIAL
               GO TO PROCESS-EXIT.
+
            ADD 1 TO CNT.
-           DISPLAY PAC-RECORD.
-           DISPLAY CNT.
 
-           CALL WINAPI  'BTRV' USING by value B-GET-NEXT,  
+           MOVE PAC-KEY-SERIAL TO RPT-D-SERIAL.
+           MOVE PAC-KEY-SEQ    TO RPT-D-SEQ.
+           MOVE PAC-SPEC       TO RPT-D-SPEC.
+           MOVE PAC-GEAR       TO RPT-D-GEAR.
+           MOVE PAC-AREA       TO RPT-D-AREA.
+           WRITE RPT-RECORD FROM RPT-DETAIL-LINE.
+
+           MOVE PAC-SPEC       TO V-SPEC.
+           MOVE PAC-GEAR       TO V-GEAR.
+           MOVE PAC-AREA       TO V-AREA.
+           PERFORM ACCUM-SUBTOTAL.
+
+           IF PARAMETER-KEY-SERIAL
+              DIVIDE CNT BY CHECKPOINT-INTERVAL
+                  GIVING CKPT-DUE-QUOTIENT
+                  REMAINDER CKPT-DUE-REMAINDER
+              IF CKPT-DUE-REMAINDER = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF.
+
+           CALL WINAPI  'BTRV' USING by value B-GET-NEXT,
              by reference B-PAC-POSITION,
                 PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER, 
                 by value B-PAC-KEY-NUMBER.
            GO TO GET-NEXT.
 
        PROCESS-EXIT. EXIT.
+
+       ACCUM-SUBTOTAL.
+           SET SUBTOTAL-NOT-FOUND TO TRUE.
+           MOVE 0 TO SUBTOTAL-MATCH-IDX.
+           PERFORM FIND-SUBTOTAL-ENTRY
+               VARYING SUBTOTAL-SEARCH-IDX FROM 1 BY 1
+               UNTIL SUBTOTAL-SEARCH-IDX > SUBTOTAL-COUNT.
+           IF SUBTOTAL-NOT-FOUND
+              ADD 1 TO SUBTOTAL-COUNT
+              MOVE V-SPEC TO ST-SPEC (SUBTOTAL-COUNT)
+              MOVE V-GEAR TO ST-GEAR (SUBTOTAL-COUNT)
+              MOVE V-AREA TO ST-AREA (SUBTOTAL-COUNT)
+              MOVE 1      TO ST-COUNT (SUBTOTAL-COUNT)
+           ELSE
+              ADD 1 TO ST-COUNT (SUBTOTAL-MATCH-IDX).
+
+       FIND-SUBTOTAL-ENTRY.
+           IF ST-SPEC (SUBTOTAL-SEARCH-IDX) = V-SPEC AND
+              ST-GEAR (SUBTOTAL-SEARCH-IDX) = V-GEAR AND
+              ST-AREA (SUBTOTAL-SEARCH-IDX) = V-AREA
+              SET SUBTOTAL-FOUND TO TRUE
+              MOVE SUBTOTAL-SEARCH-IDX TO SUBTOTAL-MATCH-IDX.
+
+       PRINT-SUBTOTAL.
+           MOVE ST-SPEC (SUBTOTAL-IDX)  TO ST-L-SPEC.
+           MOVE ST-GEAR (SUBTOTAL-IDX)  TO ST-L-GEAR.
+           MOVE ST-AREA (SUBTOTAL-IDX)  TO ST-L-AREA.
+           MOVE ST-COUNT (SUBTOTAL-IDX) TO ST-L-COUNT.
+           WRITE RPT-RECORD FROM SUBTOTAL-LINE.
+
+       READ-CHECKPOINT.
+           SET NO-CHECKPOINT-RESUME TO TRUE.
+           OPEN INPUT PAC-CKPT-FILE.
+           IF CKPT-FILE-STATUS = '35'
+              GO TO READ-CHECKPOINT-EXIT.
+           READ PAC-CKPT-FILE
+               AT END
+                  SET NO-CHECKPOINT-RESUME TO TRUE
+               NOT AT END
+                  SET RESUME-FROM-CHECKPOINT TO TRUE
+                  MOVE CKPT-SUBTOTAL-COUNT TO SUBTOTAL-COUNT
+                  PERFORM RESTORE-SUBTOTAL-ENTRY
+                      VARYING SUBTOTAL-IDX FROM 1 BY 1
+                      UNTIL SUBTOTAL-IDX > SUBTOTAL-COUNT.
+           CLOSE PAC-CKPT-FILE.
+       READ-CHECKPOINT-EXIT. EXIT.
+
+       RESTORE-SUBTOTAL-ENTRY.
+           MOVE CKPT-ST-SPEC  (SUBTOTAL-IDX) TO ST-SPEC  (SUBTOTAL-IDX).
+           MOVE CKPT-ST-GEAR  (SUBTOTAL-IDX) TO ST-GEAR  (SUBTOTAL-IDX).
+           MOVE CKPT-ST-AREA  (SUBTOTAL-IDX) TO ST-AREA  (SUBTOTAL-IDX).
+           MOVE CKPT-ST-COUNT (SUBTOTAL-IDX) TO ST-COUNT (SUBTOTAL-IDX).
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT PAC-CKPT-FILE.
+           MOVE B-PAC-KEY-SERIAL TO CKPT-SERIAL.
+           MOVE B-PAC-KEY-SEQ    TO CKPT-SEQ.
+           MOVE CNT              TO CKPT-COUNT.
+           MOVE SUBTOTAL-COUNT   TO CKPT-SUBTOTAL-COUNT.
+           PERFORM SAVE-SUBTOTAL-ENTRY
+               VARYING SUBTOTAL-IDX FROM 1 BY 1
+               UNTIL SUBTOTAL-IDX > SUBTOTAL-COUNT.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE PAC-CKPT-FILE.
+
+       SAVE-SUBTOTAL-ENTRY.
+           MOVE ST-SPEC  (SUBTOTAL-IDX) TO CKPT-ST-SPEC  (SUBTOTAL-IDX).
+           MOVE ST-GEAR  (SUBTOTAL-IDX) TO CKPT-ST-GEAR  (SUBTOTAL-IDX).
+           MOVE ST-AREA  (SUBTOTAL-IDX) TO CKPT-ST-AREA  (SUBTOTAL-IDX).
+           MOVE ST-COUNT (SUBTOTAL-IDX) TO CKPT-ST-COUNT (SUBTOTAL-IDX).
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT PAC-CKPT-FILE.
+           CLOSE PAC-CKPT-FILE.
+
+       COMPUTE-ELAPSED-TIME.
+           COMPUTE PAC-ELAPSED-START-TOTAL =
+               ((PAC-START-HOUR * 60 + PAC-START-MINUTE) * 60
+                   + PAC-START-SECOND) * 100 + PAC-START-HUNDREDTH.
+           COMPUTE PAC-ELAPSED-END-TOTAL =
+               ((PAC-END-HOUR * 60 + PAC-END-MINUTE) * 60
+                   + PAC-END-SECOND) * 100 + PAC-END-HUNDREDTH.
+           COMPUTE PAC-ELAPSED-HUNDREDTHS =
+               PAC-ELAPSED-END-TOTAL - PAC-ELAPSED-START-TOTAL.
+           IF PAC-ELAPSED-HUNDREDTHS < 0
+              ADD 8640000 TO PAC-ELAPSED-HUNDREDTHS.
+
+           DIVIDE PAC-ELAPSED-HUNDREDTHS BY 100
+               GIVING PAC-ELAPSED-QUOTIENT
+               REMAINDER PAC-ELAPSED-REMAINDER.
+           MOVE PAC-ELAPSED-REMAINDER TO RPT-E-HUNDREDTHS.
+
+           DIVIDE PAC-ELAPSED-QUOTIENT BY 60
+               GIVING PAC-ELAPSED-QUOTIENT
+               REMAINDER PAC-ELAPSED-REMAINDER.
+           MOVE PAC-ELAPSED-REMAINDER TO RPT-E-SECONDS.
+           MOVE PAC-ELAPSED-QUOTIENT  TO RPT-E-MINUTES.
+
+       RAISE-ALERT.
+           ACCEPT ALERT-DATE FROM DATE.
+           MOVE SPACES TO WS-ALERT-NAME.
+           STRING 'alrt' DELIMITED BY SIZE
+                  ALERT-DATE DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+                  INTO WS-ALERT-NAME.
+
+           MOVE TARGET-CCYY-DISPLAY TO AL-CCYY.
+           MOVE BTRV-STATUS-MESSAGE TO AL-MESSAGE.
+
+           OPEN EXTEND PAC-ALERT-FILE.
+           IF ALERT-FILE-STATUS = '05' OR '35'
+              OPEN OUTPUT PAC-ALERT-FILE.
+           WRITE ALERT-RECORD.
+           CLOSE PAC-ALERT-FILE.
