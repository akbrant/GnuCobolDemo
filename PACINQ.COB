@@ -0,0 +1,105 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACINQ.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  TAKES A SERIAL AND SEQ, ISSUES A DIRECT BTRIEVE
+           GET-EQUAL AGAINST pacCCYY.btr FOR THAT EXACT KEY, AND
+           DISPLAYS JUST THAT ONE RECORD.  COMPANION TO PACLOOK AND
+           PACMAINT FOR WHEN ONLY A SINGLE CONTRIBUTOR NEEDS TO BE
+           CHECKED INSTEAD OF SCANNING THE WHOLE FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-EQUAL    PIC 9(4) BINARY VALUE 5.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  INQ-SEQ-DISPLAY      PIC 999.
+
+       LINKAGE SECTION.
+       01  INQ-PARM.
+           05  INQ-CCYY            PIC 9(04).
+           05  INQ-SERIAL          PIC X(05).
+           05  INQ-SEQ             PIC 9(03).
+
+       PROCEDURE DIVISION USING INQ-PARM.
+       A000-BEGIN.
+           MOVE INQ-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACINQ: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE INQ-SERIAL TO B-PAC-KEY-SERIAL.
+           MOVE INQ-SEQ    TO B-PAC-KEY-SEQ.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-EQUAL,
+             by reference B-PAC-POSITION,
+             PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACINQ: NOT FOUND--> ' INQ-SERIAL '-' INQ-SEQ
+                  ' (' BTRV-STATUS-MESSAGE ')'
+           ELSE
+              PERFORM SHOW-RECORD.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACINQ: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE.
+       DONE.
+           GOBACK.
+
+       SHOW-RECORD.
+           MOVE PAC-KEY-SEQ TO INQ-SEQ-DISPLAY.
+           DISPLAY 'PACINQ: SERIAL=' PAC-KEY-SERIAL
+               ' SEQ=' INQ-SEQ-DISPLAY.
+           DISPLAY '        SPEC=' PAC-SPEC
+               ' GEAR=' PAC-GEAR ' AREA=' PAC-AREA.
+           DISPLAY '        NEWSPEC=' PAC-NEW-SPEC
+               ' NEWGEAR=' PAC-NEW-GEAR ' NEWAREA=' PAC-NEW-AREA.
