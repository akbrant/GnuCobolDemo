@@ -77,23 +77,58 @@
        OBJECT-COMPUTER. IBM-PC.
        SPECIAL-NAMES.
       *
-      *--> Decomment following line for:  mbp COBOL <--*
-      ***  CALL-CONVENTION 10 IS WINAPI.
+      *--> Target compiler is picked at build time with the cobc -D
+      *    TARGET-COMPILER=xxx option (ACUCOBOL, REALIA, FUJITSU,
+      *    MICROFOCUS, MBP) instead of by hand-decommenting a line
+      *    below.  Leaving TARGET-COMPILER off the compile falls
+      *    through to the OpenCobol/COBOL-IT default, which is what
+      *    this program has always shipped with.
       *
-      *--> Decomment following line for:  OpenCobol and COBOL-IT
+      >>IF TARGET-COMPILER = "MBP"
+           CALL-CONVENTION 10 IS WINAPI.
+      >>ELIF TARGET-COMPILER = "MICROFOCUS"
+           CALL-CONVENTION 74 IS WINAPI.
+      >>ELSE
            CALL-CONVENTION 64 IS WINAPI.
-      * 			:
-      *--> Decomment following line for:  Micro Focus COBOL <--*
-      *    CALL-CONVENTION 74 IS WINAPI.
+      >>END-IF
       *
+      *%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GS-AUDIT-FILE ASSIGN TO "GSAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GS-AUDIT-FILE-STATUS.
       *%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%
        DATA DIVISION.
+      *%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%
+       FILE SECTION.
+       FD  GS-AUDIT-FILE.
+       01  GS-AUDIT-RECORD           PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  GS-AUDIT-FILE-STATUS      PIC X(2).
+       01  GS-AUDIT-DATE             PIC 9(6).
+       01  GS-AUDIT-TIME             PIC 9(8).
+       01  GS-AUDIT-LINE.
+           05  GAL-PANEL-NAME        PIC X(8).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  GAL-EVENT-ID          PIC S9(4) VALUE ZERO.
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  GAL-DATE              PIC 9(6).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  GAL-TIME              PIC 9(8).
+           05  FILLER                PIC X(9) VALUE SPACES.
+           COPY 'PACOPEN.COB'.
+       01  GS-B-CLOSE             PIC 9(4) BINARY VALUE 1.
+       01  GS-OWNER-NAME          PIC X(8) VALUE SPACES.
+       01  GS-OWNER-LENGTH        PIC 9(4) BINARY VALUE 0.
+       01  GS-CLOSE-KEYBUF        PIC X(8) VALUE SPACES.
       *%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%%
        LINKAGE SECTION.
        01  W				    PIC X.
        01  A.
-	   05  FILLER			    PIC X(10).
-	   05  FILLER			    PIC S9(4) COMP-5.
+	   05  GS-LOG-PANEL-NAME	    PIC X(8).
+	   05  FILLER			    PIC X(2).
+	   05  GS-LOG-EVENT-ID		    PIC S9(4) COMP-5.
 	       88  CLOSE-AND-STOP-REQUESTED VALUE 8010.
 	       88  CLOSE-AND-STOP-MANDATORY VALUE -8010.
        01  B				    PIC X.
@@ -105,56 +140,65 @@
        PROCEDURE DIVISION USING A B varC D.
       * -====-
        0001-PASSTHROUGH-CALL.
+           PERFORM 0005-LOG-PANEL-CALL.
+      ***---------------------------------------------------------------
+      ***--> Target compiler selected at build time via the cobc
+      ***    -D TARGET-COMPILER=xxx option.  No option given falls
+      ***    through to the COBOL-IT/OpenCobol branch below.
       ***---------------------------------------------------------------
+      >>IF TARGET-COMPILER = "ACUCOBOL"
       ***--> AcuCOBOL and IBM VisualAge COBOL <--*
       *    Note:  AcuCOBOL requires the environmental DLL_CONVENTION=1
-      *
-      *    CALL 'GS32'              USING BY REFERENCE A B C D.
-      *    IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
-      *    GOBACK.
-      *    ENTRY 'GSWINAPI'         USING W A B C D E F.
-      *    CALL 'GSWAPI'            USING BY REFERENCE W A B C D E F.
-      *    GOBACK.
-      ***---------------------------------------------------------------
+           CALL 'GS32'              USING BY REFERENCE A B varC D.
+           IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
+           GOBACK.
+           ENTRY 'GSWINAPI'         USING W A B varC D E F.
+           CALL 'GSWAPI'            USING BY REFERENCE W A B varC D E F.
+           GOBACK.
+      >>ELIF TARGET-COMPILER = "REALIA"
       ***--> CA-Realia COBOL <--*
-
-      * CALL 'SGS32' USING BY REFERENCE A B varC D
-      * IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY
-      * GOBACK.
-      * ENTRY 'GSWINAPI' USING W A B varC D E F.
-      * CALL 'SGSWAPI' USING BY REFERENCE W A B varC D E F.
-      * GOBACK.
-      ***---------------------------------------------------------------
+           CALL 'SGS32' USING BY REFERENCE A B varC D.
+           IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
+           GOBACK.
+           ENTRY 'GSWINAPI' USING W A B varC D E F.
+           CALL 'SGSWAPI' USING BY REFERENCE W A B varC D E F.
+           GOBACK.
+      >>ELIF TARGET-COMPILER = "FUJITSU"
       ***--> Fujitsu COBOL <--*
-      *
-      *    CALL 'GS32' WITH STDCALL USING BY REFERENCE A B C D.
-      *    IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
-      *    GOBACK.
-      *    ENTRY 'GSWINAPI'         USING W A B C D E F.
-      *    CALL 'GSWAPI' WITH STDCALL
-      * 			    USING BY REFERENCE W A B C D E F.
-      *    GOBACK.
-      ***---------------------------------------------------------------
-      ***--> Micro Focus COBOL and mbp COBOL <--*
+           CALL 'GS32' WITH STDCALL USING BY REFERENCE A B varC D.
+           IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
+           GOBACK.
+           ENTRY 'GSWINAPI'         USING W A B varC D E F.
+           CALL 'GSWAPI' WITH STDCALL
+                        USING BY REFERENCE W A B varC D E F.
+           GOBACK.
+      >>ELIF TARGET-COMPILER = "MICROFOCUS"
+      ***--> Micro Focus COBOL <--*
       *    Note:  Decomment the appropriate entry in SPECIAL-NAMES.
-      *
-      *    CALL WINAPI 'GS32'       USING BY REFERENCE A B C D.
-      *    IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
-      *    GOBACK.
-      *    ENTRY 'GSWINAPI'         USING W A B C D E F.
-      *    CALL WINAPI 'GSWAPI'     USING BY REFERENCE W A B C D E F.
-      *    GOBACK.
-
-      ***---------------------------------------------------------------
-      ***--> COBOL-IT and OpenCobol	     <--*
+           CALL WINAPI 'GS32'       USING BY REFERENCE A B varC D.
+           IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
+           GOBACK.
+           ENTRY 'GSWINAPI'         USING W A B varC D E F.
+           CALL WINAPI 'GSWAPI'     USING BY REFERENCE W A B varC D E F.
+           GOBACK.
+      >>ELIF TARGET-COMPILER = "MBP"
+      ***--> mbp COBOL <--*
       *    Note:  Decomment the appropriate entry in SPECIAL-NAMES.
-      *
            CALL WINAPI 'GS32'       USING BY REFERENCE A B varC D.
            IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
            GOBACK.
            ENTRY 'GSWINAPI'         USING W A B varC D E F.
            CALL WINAPI 'GSWAPI'     USING BY REFERENCE W A B varC D E F.
            GOBACK.
+      >>ELSE
+      ***--> COBOL-IT and OpenCobol	     <--*
+           CALL WINAPI 'GS32'       USING BY REFERENCE A B varC D.
+           IF CLOSE-AND-STOP-MANDATORY GO TO 0002-SHUTDOWN-MANDATORY.
+           GOBACK.
+           ENTRY 'GSWINAPI'         USING W A B varC D E F.
+           CALL WINAPI 'GSWAPI'     USING BY REFERENCE W A B varC D E F.
+           GOBACK.
+      >>END-IF
 
        0002-SHUTDOWN-MANDATORY.
       * 			: This Mandatory Shutdown section will
@@ -192,4 +236,29 @@
       * 			: You may also choose to handle
       * 			: CLOSE-AND-STOP-REQUESTED here rather
       * 			: than dealing with it in every panel.
+           IF PACOPEN-FILE-IS-OPEN
+              CALL WINAPI 'BTRV' USING BY VALUE GS-B-CLOSE,
+                BY REFERENCE PACOPEN-POSITION,
+                GS-OWNER-NAME, GS-OWNER-LENGTH,
+                GS-CLOSE-KEYBUF, BY VALUE ZERO
+              SET PACOPEN-FILE-IS-CLOSED TO TRUE.
 	   STOP RUN.
+
+       0005-LOG-PANEL-CALL.
+      *             : Records every panel activation to a line-
+      *             : sequential audit file -- panel name, event
+      *             : ID, and a date/time stamp -- so there's a
+      *             : trail of what screens an operator actually
+      *             : used during a session.
+           MOVE GS-LOG-PANEL-NAME TO GAL-PANEL-NAME.
+           MOVE GS-LOG-EVENT-ID   TO GAL-EVENT-ID.
+           ACCEPT GS-AUDIT-DATE FROM DATE.
+           ACCEPT GS-AUDIT-TIME FROM TIME.
+           MOVE GS-AUDIT-DATE TO GAL-DATE.
+           MOVE GS-AUDIT-TIME TO GAL-TIME.
+
+           OPEN EXTEND GS-AUDIT-FILE.
+           IF GS-AUDIT-FILE-STATUS = '35'
+              OPEN OUTPUT GS-AUDIT-FILE.
+           WRITE GS-AUDIT-RECORD FROM GS-AUDIT-LINE.
+           CLOSE GS-AUDIT-FILE.
