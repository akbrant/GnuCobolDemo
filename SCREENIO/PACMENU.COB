@@ -0,0 +1,206 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACMENU.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  PAC OPERATOR MAIN MENU.  REPLACES THE OUT-OF-THE-BOX
+           TESTPAN/PANEL DEMO PROGRAM.  SHOWS THE STOCK GUI ScreenIO
+           PANEL (PANEL-1/2/3/4) AS AN OPENING TITLE SCREEN -- PANEL-2
+           IS AN OPAQUE, EDITOR-GENERATED BINARY BLOCK THAT WIRES
+           EXACTLY ONE CLICKABLE MENU ITEM (FILE/EXIT), SO IT CANNOT
+           BY ITSELF OFFER FOUR SEPARATE BROWSE/MAINTAIN/REPORTS/EXIT
+           CHOICES -- AND ONCE THE OPERATOR DISMISSES IT, DRIVES THE
+           ACTUAL MENU THROUGH A CONSOLE DISPLAY/ACCEPT LOOP THAT
+           CALLS PACBROWS, PACMAINT, AND PACLOOK IN TURN UNTIL THE
+           OPERATOR CHOOSES TO EXIT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WINDOW-CFG-FILE ASSIGN TO WS-WINDOW-CFG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WINDOW-CFG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WINDOW-CFG-FILE.
+       01  WINDOW-CFG-RECORD.
+           05  WCFG-X-POSITION         PIC S9(09).
+           05  WCFG-Y-POSITION         PIC S9(09).
+           05  WCFG-WIDTH              PIC S9(09).
+           05  WCFG-HEIGHT             PIC S9(09).
+       WORKING-STORAGE SECTION.
+      * ------------------------: Main window and title-screen panel
+      * 			: copybooks (the same stock panel the
+      * 			: out-of-the-box TESTPAN demo used to
+      * 			: show, before this menu replaced it).
+           COPY mymain.
+           COPY panel.
+
+       01  MENU-CHOICE            PIC X(01) VALUE SPACE.
+           88  MENU-IS-BROWSE             VALUE '1'.
+           88  MENU-IS-MAINTAIN           VALUE '2'.
+           88  MENU-IS-REPORTS            VALUE '3'.
+           88  MENU-IS-EXIT               VALUE '4'.
+       01  MENU-DONE-SW            PIC X(01) VALUE 'N'.
+           88  MENU-IS-DONE                VALUE 'Y'.
+       01  MENU-CCYY               PIC 9(04) VALUE 0.
+       01  MENU-OPERATION          PIC X(01) VALUE SPACE.
+
+      * 			:---------------------------------------
+      * ------------------------: Persists the operator's last window
+      * 			: position/size (MYMAIN-SIZE-POSITION)
+      * 			: across sessions, on the same footing as
+      * 			: PACRECON's ctlCCYY.dat control file.
+      * 			:---------------------------------------
+       01  WS-WINDOW-CFG-NAME       PIC X(32) VALUE 'pacmenu.cfg'.
+       01  WINDOW-CFG-STATUS        PIC X(02).
+
+      * 			:---------------------------------------
+      * ------------------------: Copy of PACBROWS's LINKAGE
+      * 			: parameter layout (PACBROWS has no
+      * 			: separate copybook for it).
+      * 			:---------------------------------------
+       01  LOCAL-BROWSE-PARM.
+           05  LOCAL-BROWSE-CCYY       PIC 9(04).
+
+      * 			:---------------------------------------
+      * ------------------------: Copy of PACMAINT's LINKAGE
+      * 			: parameter layout.
+      * 			:---------------------------------------
+       01  LOCAL-MAINT-PARM.
+           05  LOCAL-MAINT-OPERATION   PIC X(01).
+           05  LOCAL-MAINT-CCYY        PIC 9(04).
+           05  LOCAL-MAINT-SERIAL      PIC X(05).
+           05  LOCAL-MAINT-SEQ         PIC 9(03).
+           05  LOCAL-MAINT-SPEC        PIC X(01).
+           05  LOCAL-MAINT-GEAR        PIC X(02).
+           05  LOCAL-MAINT-AREA        PIC X(01).
+
+      * 			:---------------------------------------
+      * ------------------------: Copy of PACLOOK's LINKAGE
+      * 			: parameter layout (PACLOOK has no
+      * 			: separate copybook for it either).  Only
+      * 			: the fields this menu actually sets or
+      * 			: reads are named; the rest ride along as
+      * 			: FILLER so the group is still the same
+      * 			: size PACLOOK's PROCEDURE DIVISION USING
+      * 			: expects.
+       01  LOCAL-PACLOOK-PARM.
+           05  FILLER                   PIC S9(4) COMP-4.
+           05  LOCAL-PACLOOK-CCYY       PIC 9(04).
+           05  FILLER                   PIC X(27).
+           05  LOCAL-PACLOOK-RECORDS    PIC 9(08).
+           05  LOCAL-PACLOOK-OPEN-FAILED-SW PIC X(01).
+
+       PROCEDURE DIVISION.
+       A000-BEGIN.
+      * ------------------------: Restore the operator's last window
+      * 			: position/size, if one was saved, then
+      * 			: create the main window and show the
+      * 			: title-screen panel once.
+           PERFORM LOAD-WINDOW-SETTINGS.
+           PERFORM DISPLAY-MAIN.
+           CALL 'GS' USING panel-1
+                           panel-2
+                           panel-3
+                           panel-4.
+
+      * ------------------------: Drive the real menu from the
+      * 			: console until the operator exits.
+           PERFORM MENU-LOOP UNTIL MENU-IS-DONE.
+
+      * ------------------------: Save the current window position/
+      * 			: size, then close the main window before
+      * 			: quitting.
+           PERFORM SAVE-WINDOW-SETTINGS.
+           SET mymain-DO-CLOSE TO TRUE.
+           PERFORM DISPLAY-MAIN.
+           STOP RUN.
+
+       LOAD-WINDOW-SETTINGS.
+           OPEN INPUT WINDOW-CFG-FILE.
+           IF WINDOW-CFG-STATUS = '35'
+              GO TO LOAD-WINDOW-SETTINGS-EXIT.
+           READ WINDOW-CFG-FILE
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE WCFG-X-POSITION TO MYMAIN-X-POSITION
+                  MOVE WCFG-Y-POSITION TO MYMAIN-Y-POSITION
+                  MOVE WCFG-WIDTH      TO MYMAIN-WIDTH
+                  MOVE WCFG-HEIGHT     TO MYMAIN-HEIGHT.
+           CLOSE WINDOW-CFG-FILE.
+       LOAD-WINDOW-SETTINGS-EXIT. EXIT.
+
+       SAVE-WINDOW-SETTINGS.
+           MOVE MYMAIN-X-POSITION TO WCFG-X-POSITION.
+           MOVE MYMAIN-Y-POSITION TO WCFG-Y-POSITION.
+           MOVE MYMAIN-WIDTH      TO WCFG-WIDTH.
+           MOVE MYMAIN-HEIGHT     TO WCFG-HEIGHT.
+           OPEN OUTPUT WINDOW-CFG-FILE.
+           WRITE WINDOW-CFG-RECORD.
+           CLOSE WINDOW-CFG-FILE.
+
+       MENU-LOOP.
+           DISPLAY ' '.
+           DISPLAY 'PAC OPERATOR MENU'.
+           DISPLAY '  1.  BROWSE PAC RECORDS'.
+           DISPLAY '  2.  MAINTAIN PAC RECORD'.
+           DISPLAY '  3.  RUN REPORTS'.
+           DISPLAY '  4.  EXIT'.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           IF MENU-IS-BROWSE
+              PERFORM DO-BROWSE
+           ELSE IF MENU-IS-MAINTAIN
+              PERFORM DO-MAINTAIN
+           ELSE IF MENU-IS-REPORTS
+              PERFORM DO-REPORTS
+           ELSE IF MENU-IS-EXIT
+              SET MENU-IS-DONE TO TRUE
+           ELSE
+              DISPLAY 'PACMENU: INVALID CHOICE -- TRY AGAIN'.
+
+       DO-BROWSE.
+           DISPLAY 'ENTER YEAR (CCYY): ' WITH NO ADVANCING.
+           ACCEPT MENU-CCYY.
+           MOVE MENU-CCYY TO LOCAL-BROWSE-CCYY.
+           CALL 'PACBROWS' USING LOCAL-BROWSE-PARM.
+
+       DO-MAINTAIN.
+           DISPLAY 'ENTER YEAR (CCYY): ' WITH NO ADVANCING.
+           ACCEPT MENU-CCYY.
+           DISPLAY 'OPERATION (I=INSERT, U=UPDATE, D=DELETE): '
+               WITH NO ADVANCING.
+           ACCEPT MENU-OPERATION.
+           DISPLAY 'ENTER SERIAL: ' WITH NO ADVANCING.
+           ACCEPT LOCAL-MAINT-SERIAL.
+           DISPLAY 'ENTER SEQ: ' WITH NO ADVANCING.
+           ACCEPT LOCAL-MAINT-SEQ.
+           DISPLAY 'ENTER SPEC: ' WITH NO ADVANCING.
+           ACCEPT LOCAL-MAINT-SPEC.
+           DISPLAY 'ENTER GEAR: ' WITH NO ADVANCING.
+           ACCEPT LOCAL-MAINT-GEAR.
+           DISPLAY 'ENTER AREA: ' WITH NO ADVANCING.
+           ACCEPT LOCAL-MAINT-AREA.
+
+           MOVE MENU-OPERATION TO LOCAL-MAINT-OPERATION.
+           MOVE MENU-CCYY      TO LOCAL-MAINT-CCYY.
+           CALL 'PACMAINT' USING LOCAL-MAINT-PARM.
+
+       DO-REPORTS.
+           DISPLAY 'ENTER YEAR (CCYY): ' WITH NO ADVANCING.
+           ACCEPT MENU-CCYY.
+           MOVE SPACES TO LOCAL-PACLOOK-PARM.
+           MOVE MENU-CCYY TO LOCAL-PACLOOK-CCYY.
+           CALL 'PACLOOK' USING LOCAL-PACLOOK-PARM.
+
+      * ------------------------: Performed routines.
+       DISPLAY-MAIN.
+           CALL 'GS' USING mymain-1
+                           mymain-2
+                           mymain-3
+                           mymain-4.
