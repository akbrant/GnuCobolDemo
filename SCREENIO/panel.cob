@@ -115,11 +115,11 @@
 	     10  PANEL-STRINGS-DEFAULT.
 	       15  L--DEFAULT.
 		 20  FILLER-STRING		     PIC X(48) VALUE
-	      'GUI ScreenIO Test Panel&File&ExitHello, Windows!'.
+	      'PAC Operator Menu Panel&File&ExitSee Console Now'.
 		 20  FILLER-STRING PIC X(4) VALUE X'0D0A0D0A'.
 		 20  FILLER			     PIC X(78) VALUE
-	      "Congratulations, you've just created a Windows program" &
-	      '!Closes this application'.
+	      'Continue to the console menu for PAC operator choices.' &
+	      'Opens the operator menu.'.
        01  PANEL-2.
       * 			:---------------------------------------
       * ------------------------: The panel-2 area is proprietary.
