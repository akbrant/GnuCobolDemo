@@ -0,0 +1,196 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACBROWS.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  INTERACTIVE PAC RECORD BROWSER.  DRIVES THE STOCK
+           GUI ScreenIO PANEL (PANEL-1/2/3/4, THE SAME PANEL PACMENU
+           SHOWS AS ITS OPENING TITLE SCREEN) AS A PAGED VIEWER OVER
+           pacCCYY.btr, WALKING IT WITH
+           THE SAME B-GET-GREATER/B-GET-NEXT CALLS PACLOOK ISSUES SO
+           STAFF CAN BROWSE RECORDS A PAGE AT A TIME INSTEAD OF
+           READING A BATCH DISPLAY DUMP.  EACH TIME THE PANEL IS
+           SHOWN, THE MESSAGE-BOX TEXT HOLDS THE NEXT PAGE OF
+           RECORDS; CLOSING THE PANEL (OR REACHING END OF FILE)
+           ENDS THE BROWSE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      * ------------------------: Main window and browse panel.
+           COPY mymain.
+           COPY panel.
+
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+           COPY 'PACOPEN.COB'.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  ERR-TEXT              PIC X(60) VALUE SPACES.
+
+       01  BROWSE-EOF-SW         PIC X VALUE 'N'.
+           88  BROWSE-AT-EOF             VALUE 'Y'.
+           88  BROWSE-NOT-AT-EOF         VALUE 'N'.
+       01  PAGE-IDX               PIC 9(1) VALUE 0.
+
+       01  PAGE-TEXT.
+           05  PT-HEADER         PIC X(20) VALUE
+               'SERIAL SEQ SPC GR A'.
+           05  PT-DETAIL OCCURS 5 TIMES.
+               10  PT-D-SERIAL   PIC X(05).
+               10  FILLER        PIC X(01) VALUE SPACE.
+               10  PT-D-SEQ      PIC 9(03).
+               10  FILLER        PIC X(01) VALUE SPACE.
+               10  PT-D-SPEC     PIC X(01).
+               10  FILLER        PIC X(01) VALUE SPACE.
+               10  PT-D-GEAR     PIC X(02).
+               10  FILLER        PIC X(01) VALUE SPACE.
+               10  PT-D-AREA     PIC X(01).
+               10  FILLER        PIC X(04) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  BROWSE-PARM.
+           05  BROWSE-CCYY         PIC 9(04).
+
+       PROCEDURE DIVISION USING BROWSE-PARM.
+       A000-BEGIN.
+           MOVE BROWSE-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              STRING 'PACBROWS: OPEN FAILED--> ' DELIMITED BY SIZE
+                     BTRV-STATUS-MESSAGE DELIMITED BY SIZE
+                     INTO ERR-TEXT
+              PERFORM SHOW-MYMAIN-ERROR
+              GO TO DONE.
+
+           MOVE B-PAC-POSITION TO PACOPEN-POSITION.
+           SET PACOPEN-FILE-IS-OPEN TO TRUE.
+
+           MOVE 0 TO B-PAC-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-PAC-KEY-BUFFER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              IF RETURN-CODE = 9
+                 SET BROWSE-AT-EOF TO TRUE
+              ELSE
+                 MOVE RETURN-CODE TO BTRV-STATUS-CODE
+                 CALL 'BTRVMSG' USING BTRV-STATUS-CODE
+                     BTRV-STATUS-MESSAGE
+                 STRING 'PACBROWS: GET-GR FAILED--> ' DELIMITED BY SIZE
+                        BTRV-STATUS-MESSAGE DELIMITED BY SIZE
+                        INTO ERR-TEXT
+                 PERFORM SHOW-MYMAIN-ERROR
+                 SET BROWSE-AT-EOF TO TRUE.
+
+           PERFORM DISPLAY-MAIN.
+
+       SHOW-PAGE.
+           PERFORM BUILD-PAGE.
+           MOVE PAGE-TEXT TO PANEL-MESSAGE-TEXT.
+           SET PANEL-MESSAGE-IN-MESSAGEBOX TO TRUE.
+           SET PANEL-DO-DISPLAY TO TRUE.
+           CALL 'GS' USING panel-1
+                           panel-2
+                           panel-3
+                           panel-4.
+           IF NOT PANEL-EXIT
+              AND NOT PANEL-EVENT-CLOSE-WINDOW
+              AND NOT PANEL-EVENT-CLOSE-AND-STOP
+              AND NOT BROWSE-AT-EOF
+              GO TO SHOW-PAGE.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              STRING 'PACBROWS: CLOSE FAILED--> ' DELIMITED BY SIZE
+                     BTRV-STATUS-MESSAGE DELIMITED BY SIZE
+                     INTO ERR-TEXT
+              MOVE ERR-TEXT TO MYMAIN-MESSAGE-TEXT
+              SET MYMAIN-MESSAGE-IN-MESSAGEBOX TO TRUE.
+           SET PACOPEN-FILE-IS-CLOSED TO TRUE.
+
+           SET mymain-DO-CLOSE TO TRUE.
+           PERFORM DISPLAY-MAIN.
+
+       DONE.
+           GOBACK.
+
+       SHOW-MYMAIN-ERROR.
+      * ------------------------: Pops ERR-TEXT up in MYMAIN's own
+      * 			: message box instead of leaving the
+      * 			: operator to notice a DISPLAY line
+      * 			: scroll by in a console nobody watches.
+           MOVE ERR-TEXT TO MYMAIN-MESSAGE-TEXT.
+           SET MYMAIN-MESSAGE-IN-MESSAGEBOX TO TRUE.
+           PERFORM DISPLAY-MAIN.
+
+       BUILD-PAGE.
+           MOVE SPACES TO PAGE-TEXT.
+           MOVE 'SERIAL SEQ SPC GR A' TO PT-HEADER.
+           PERFORM FETCH-ONE-RECORD
+               VARYING PAGE-IDX FROM 1 BY 1
+               UNTIL PAGE-IDX > 5 OR BROWSE-AT-EOF.
+
+       FETCH-ONE-RECORD.
+           MOVE PAC-KEY-SERIAL TO PT-D-SERIAL (PAGE-IDX).
+           MOVE PAC-KEY-SEQ    TO PT-D-SEQ    (PAGE-IDX).
+           MOVE PAC-SPEC       TO PT-D-SPEC   (PAGE-IDX).
+           MOVE PAC-GEAR       TO PT-D-GEAR   (PAGE-IDX).
+           MOVE PAC-AREA       TO PT-D-AREA   (PAGE-IDX).
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-PAC-POSITION,
+                PAC-RECORD, B-PAC-LENGTH, B-PAC-KEY-BUFFER,
+                by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              SET BROWSE-AT-EOF TO TRUE.
+
+      * ------------------------: Performed routines.
+       DISPLAY-MAIN.
+           CALL 'GS' USING mymain-1
+                           mymain-2
+                           mymain-3
+                           mymain-4.
