@@ -152,9 +152,9 @@
       * ------------------------: Registry keys GUI ScreenIO uses
       * 			: if storing data in the registry.
 	   05  MYMAIN-COMPANY-NAME-KEY	      PIC X(50) VALUE
-		   'Testpan Application'.
+		   'PAC System'.
 	   05  MYMAIN-APPLICATION-NAME-KEY    PIC X(30) VALUE
-		   'Testpan Application'.
+		   'PACMENU'.
       * ------------------------: GUI ScreenIO version information
 	   05  MYMAIN-RUNTIME-VERSION.
 	     10  MYMAIN-RUNTIME-VERSION-MAJOR	PIC 9 VALUE ZERO.
@@ -162,7 +162,7 @@
 	     10  MYMAIN-RUNTIME-VERSION-LEVEL	PIC 9(3) VALUE ZERO.
       * ------------------------: Help Subsystem type to use
 	   05  MYMAIN-HELP-SUBSYSTEM.
-	     10  MYMAIN-HELP-SUBSYSTEM-TYPE  PIC XXX VALUE SPACE.
+	     10  MYMAIN-HELP-SUBSYSTEM-TYPE  PIC XXX VALUE 'HTM'.
 	       88  MYMAIN-HELP-NOT-USED 	  VALUE SPACE.
 	       88  MYMAIN-HELP-WINDOWS-HTMLHELP   VALUE 'CHM'.
 	       88  MYMAIN-HELP-WINDOWS-WINHELP	  VALUE 'HLP'.
@@ -171,7 +171,10 @@
       * ------------------------: Location/URL of help files
       * 			: Examples http://www.mydocs.com/
       * 			:	   C:\HELPDOCS\
-	     10  MYMAIN-HELP-ROOT	PIC X(121) VALUE LOW-VALUES.
+      * 			: PAC's field-level HTML help set ships
+      * 			: in the HELP subdirectory alongside the
+      * 			: panel programs.
+	     10  MYMAIN-HELP-ROOT	PIC X(121) VALUE 'HELP\'.
       * 			: If this is set (it is the default)
       * 			: help subsystem will expect to find
       * 			: help in the HELP subdirectory within
