@@ -0,0 +1,103 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACCHEK.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  PREFLIGHT HEALTH CHECK FOR A PAC YEAR FILE.  OPENS
+           THE FILE READ-ONLY, ISSUES A BTRIEVE GET STATUS (B-STAT)
+           AGAINST IT, AND CLOSES IT AGAIN.  RUN THIS BEFORE THE
+           NIGHTLY PACLOOK JOB SO AN UNREACHABLE OR LOCKED FILE IS
+           CAUGHT BEFORE THE BATCH RUN STARTS, NOT THREE MINUTES
+           INTO IT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN      PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE     PIC 9(4) BINARY VALUE 1.
+       01  B-STAT      PIC 9(4) BINARY VALUE 15.
+       01  OWNER-NAME   PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  STAT-BUFFER             PIC X(128) VALUE SPACES.
+       01  STAT-LENGTH              PIC 9(4) BINARY VALUE 128.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+       01  CHEK-OK-SW           PIC X VALUE 'Y'.
+           88  CHEK-IS-OK               VALUE 'Y'.
+           88  CHEK-IS-BAD               VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  CHEK-PARM.
+           05  CHEK-CCYY           PIC 9(04).
+
+       PROCEDURE DIVISION USING CHEK-PARM.
+       A000-BEGIN.
+           SET CHEK-IS-OK TO TRUE.
+           MOVE CHEK-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           DISPLAY 'PACCHEK: PREFLIGHT CHECK ON ' B-PAC-NAME.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCHEK: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              SET CHEK-IS-BAD TO TRUE
+              GO TO DONE.
+
+           CALL WINAPI 'BTRV' USING by value B-STAT,
+             by reference B-PAC-POSITION,
+             STAT-BUFFER, STAT-LENGTH, B-PAC-KEY-BUFFER,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCHEK: GET STATUS FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              SET CHEK-IS-BAD TO TRUE.
+
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACCHEK: CLOSE FAILED--> ' BTRV-STATUS-MESSAGE
+              SET CHEK-IS-BAD TO TRUE.
+
+       DONE.
+           IF CHEK-IS-OK
+              DISPLAY 'PACCHEK: ' B-PAC-NAME ' IS REACHABLE AND READY'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY 'PACCHEK: ' B-PAC-NAME ' FAILED PREFLIGHT CHECK'
+              MOVE 1 TO RETURN-CODE.
+           GOBACK.
