@@ -0,0 +1,230 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACORPH.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  WALKS THE PRIOR YEAR'S pacCCYY.btr IN SERIAL+SEQ KEY
+           ORDER, AND FOR EACH DISTINCT SERIAL CHECKS WHETHER THAT
+           SERIAL STILL APPEARS ANYWHERE IN THE NEW YEAR'S FILE.  A
+           SERIAL A CONTRIBUTOR RECORD GETS DROPPED FOR DURING THE
+           YEAR-END CONVERSION SHOWS UP HERE AS "MISSING", SINCE
+           SERIAL+SEQ IS THE ONLY KEY ANYTHING ELSE READS TODAY AND
+           NOTHING ELSE WOULD NOTICE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORPH-RPT-FILE ASSIGN TO WS-ORPH-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ORPH-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORPH-RPT-FILE.
+       01  ORPH-RPT-RECORD             PIC X(80).
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-GET-NEXT     PIC 9(4) BINARY VALUE 6.
+       01  B-GET-GREATER  PIC 9(4) BINARY VALUE 9.
+       01  OLD-PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  NEW-PAC-RECORD.
+           COPY 'PAC.COB'.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+      *      TWO FILES HAVE TO BE OPEN AT ONCE HERE -- THE PRIOR YEAR
+      *      BEING SWEPT AND THE NEW YEAR BEING CHECKED AGAINST -- SO
+      *      THE USUAL B-PAC-FILE-STUFF GROUP IS CARRIED TWICE, ONCE
+      *      PER FILE.
+       01  B-OLD-FILE-STUFF.
+           05  B-OLD-POSITION          PIC X(128).
+           05  B-OLD-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-OLD-NAME              PIC X(32).
+           05  B-OLD-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-OLD-KEY-BUFFER.
+               10  B-OLD-KEY-SERIAL    PIC X(05).
+               10  B-OLD-KEY-SEQ       PIC 9(03).
+
+       01  B-NEW-FILE-STUFF.
+           05  B-NEW-POSITION          PIC X(128).
+           05  B-NEW-LENGTH            PIC 9(4)    BINARY  VALUE 103.
+           05  B-NEW-NAME              PIC X(32).
+           05  B-NEW-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-NEW-KEY-BUFFER.
+               10  B-NEW-KEY-SERIAL    PIC X(05).
+               10  B-NEW-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  PRIOR-CCYY-DISPLAY   PIC 9(4) VALUE 0.
+       01  NEW-CCYY-DISPLAY     PIC 9(4) VALUE 0.
+       01  WS-ORPH-NAME          PIC X(32).
+       01  ORPH-FILE-STATUS      PIC X(2).
+
+       01  CNT                   PIC 9(8) VALUE 0.
+       01  ORPHAN-COUNT          PIC 9(8) VALUE 0.
+       01  FIRST-RECORD-SW       PIC X VALUE 'Y'.
+           88  FIRST-RECORD              VALUE 'Y'.
+           88  NOT-FIRST-RECORD          VALUE 'N'.
+       01  PREV-OLD-SERIAL       PIC X(05) VALUE SPACES.
+       01  FOUND-IN-NEW-SW       PIC X VALUE 'N'.
+           88  FOUND-IN-NEW              VALUE 'Y'.
+           88  NOT-FOUND-IN-NEW          VALUE 'N'.
+
+       01  ORPH-HEADER-LINE       PIC X(80) VALUE
+           'PAC ORPHANED-SERIAL SWEEP'.
+       01  ORPH-MISSING-LINE.
+           05  FILLER             PIC X(25) VALUE
+               'SERIAL MISSING IN NEW YR'.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  OM-SERIAL          PIC X(05).
+           05  FILLER             PIC X(48) VALUE SPACES.
+       01  ORPH-TRAILER-LINE.
+           05  FILLER             PIC X(22) VALUE
+               'PRIOR YEAR SERIALS    '.
+           05  OT-COUNT           PIC ZZZZZZZ9.
+           05  FILLER             PIC X(11) VALUE '  ORPHANS '.
+           05  OT-ORPHANS         PIC ZZZZZZZ9.
+           05  FILLER             PIC X(31) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  ORPH-PARM.
+           05  ORPH-PRIOR-CCYY      PIC 9(04).
+           05  ORPH-NEW-CCYY        PIC 9(04).
+
+       PROCEDURE DIVISION USING ORPH-PARM.
+       A000-BEGIN.
+           MOVE ORPH-PRIOR-CCYY TO PRIOR-CCYY-DISPLAY.
+           MOVE ORPH-NEW-CCYY   TO NEW-CCYY-DISPLAY.
+
+           MOVE SPACES TO B-OLD-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  PRIOR-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-OLD-NAME.
+
+           MOVE SPACES TO B-NEW-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  NEW-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-NEW-NAME.
+
+           MOVE SPACES TO WS-ORPH-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  NEW-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.orp' DELIMITED BY SIZE
+                  INTO WS-ORPH-NAME.
+
+           OPEN OUTPUT ORPH-RPT-FILE.
+           WRITE ORPH-RPT-RECORD FROM ORPH-HEADER-LINE.
+
+           MOVE -2 TO B-OLD-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-OLD-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-OLD-NAME,
+             by value B-OLD-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACORPH: PRIOR YEAR OPEN FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           MOVE -2 TO B-NEW-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-NEW-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-NEW-NAME,
+             by value B-NEW-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACORPH: NEW YEAR OPEN FAILED--> '
+                  BTRV-STATUS-MESSAGE
+              GO TO CLOSE-OLD.
+
+           MOVE 0 TO B-OLD-KEY-NUMBER.
+           MOVE LOW-VALUES TO B-OLD-KEY-BUFFER.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-OLD-POSITION,
+                OLD-PAC-RECORD, B-OLD-LENGTH, B-OLD-KEY-BUFFER,
+                by value B-OLD-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO AND NOT = 9
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACORPH: GET-GR FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO CLOSE-NEW.
+
+       GET-NEXT.
+           IF RETURN-CODE NOT = 0
+              GO TO CLOSE-NEW.
+           ADD 1 TO CNT.
+
+           IF FIRST-RECORD
+              OR PAC-KEY-SERIAL OF OLD-PAC-RECORD NOT = PREV-OLD-SERIAL
+              PERFORM CHECK-SERIAL-IN-NEW
+              SET NOT-FIRST-RECORD TO TRUE.
+           MOVE PAC-KEY-SERIAL OF OLD-PAC-RECORD TO PREV-OLD-SERIAL.
+
+           CALL WINAPI 'BTRV' USING by value B-GET-NEXT,
+             by reference B-OLD-POSITION,
+                OLD-PAC-RECORD, B-OLD-LENGTH, B-OLD-KEY-BUFFER,
+                by value B-OLD-KEY-NUMBER.
+           GO TO GET-NEXT.
+
+       CLOSE-NEW.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-NEW-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-NEW-KEY-BUFFER, by value B-NEW-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACORPH: NEW YEAR CLOSE FAILED--> '
+                  BTRV-STATUS-MESSAGE.
+
+       CLOSE-OLD.
+           CALL WINAPI 'BTRV' USING by value B-CLOSE,
+             by reference B-OLD-POSITION,
+             OWNER-NAME, OWNER-LENGTH,
+             B-OLD-KEY-BUFFER, by value B-OLD-KEY-NUMBER.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACORPH: PRIOR YEAR CLOSE FAILED--> '
+                  BTRV-STATUS-MESSAGE.
+
+       DONE.
+           MOVE CNT           TO OT-COUNT.
+           MOVE ORPHAN-COUNT  TO OT-ORPHANS.
+           WRITE ORPH-RPT-RECORD FROM ORPH-TRAILER-LINE.
+           CLOSE ORPH-RPT-FILE.
+           DISPLAY 'PACORPH: ' CNT ' PRIOR YEAR SERIALS, '
+               ORPHAN-COUNT ' MISSING FROM NEW YEAR'.
+           GOBACK.
+
+       CHECK-SERIAL-IN-NEW.
+           MOVE PAC-KEY-SERIAL OF OLD-PAC-RECORD TO B-NEW-KEY-SERIAL.
+           MOVE 0              TO B-NEW-KEY-SEQ.
+           MOVE 0              TO B-NEW-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-GET-GREATER,
+             by reference B-NEW-POSITION,
+                NEW-PAC-RECORD, B-NEW-LENGTH, B-NEW-KEY-BUFFER,
+                by value B-NEW-KEY-NUMBER.
+           SET NOT-FOUND-IN-NEW TO TRUE.
+           IF RETURN-CODE = ZERO
+              AND PAC-KEY-SERIAL OF NEW-PAC-RECORD
+                  = PAC-KEY-SERIAL OF OLD-PAC-RECORD
+              SET FOUND-IN-NEW TO TRUE.
+
+           IF NOT-FOUND-IN-NEW
+              ADD 1 TO ORPHAN-COUNT
+              MOVE PAC-KEY-SERIAL OF OLD-PAC-RECORD TO OM-SERIAL
+              WRITE ORPH-RPT-RECORD FROM ORPH-MISSING-LINE.
+       CHECK-SERIAL-IN-NEW-EXIT. EXIT.
