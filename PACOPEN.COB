@@ -0,0 +1,14 @@
+      *      PACOPEN.COB - SHARED "PAC FILE CURRENTLY OPEN" STATE.
+      *      COPIED BY EVERY INTERACTIVE PROGRAM THAT OPENS A PAC
+      *      BTRIEVE FILE WHILE A GUI ScreenIO PANEL IS ON SCREEN
+      *      (E.G. PACBROWS), AND BY RESSCR/GS.  DECLARED EXTERNAL SO
+      *      ALL OF THEM SHARE ONE COPY OF IT FOR THE LIFE OF THE RUN
+      *      UNIT: THE PANEL PROGRAM RECORDS ITS OPEN POSITION BLOCK
+      *      HERE, AND RESSCR/GS's MANDATORY SHUTDOWN CAN B-CLOSE IT
+      *      IF THE CLIENT/SERVER LINK DROPS BEFORE THE PANEL PROGRAM
+      *      GETS A CHANCE TO CLOSE IT ITSELF.
+       01  PACOPEN-STATE EXTERNAL.
+           05  PACOPEN-SWITCH           PIC X VALUE 'N'.
+               88  PACOPEN-FILE-IS-OPEN       VALUE 'Y'.
+               88  PACOPEN-FILE-IS-CLOSED     VALUE 'N'.
+           05  PACOPEN-POSITION         PIC X(128).
