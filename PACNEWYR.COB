@@ -0,0 +1,140 @@
+       ID DIVISION.
+       PROGRAM-ID.  PACNEWYR.
+       AUTHOR.  Oliphant .
+       DATE-WRITTEN. AUGUST  9, 2026.
+       DATE-COMPILED.
+       REMARKS.  YEAR-END ROLLOVER UTILITY.  STANDS UP AN EMPTY
+           pacCCYY.btr FOR A NEW YEAR WITH THE SAME 103-BYTE RECORD
+           LENGTH, PRIMARY SERIAL+SEQ KEY, AND SPEC/GEAR/AREA
+           ALTERNATE KEYS (1/2/3) THAT PACLOOK ALREADY ASSUMES, SO
+           JANUARY DOESN'T NEED A SOURCE CHANGE AND RECOMPILE JUST TO
+           POINT AT THE NEW YEAR'S FILE NAME.  IF THE TARGET FILE
+           ALREADY EXISTS THIS PROGRAM LEAVES IT ALONE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. COMPAQ-DESKPRO-286.
+       OBJECT-COMPUTER. ANY-COMPAQ-COMPATABLE.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 64 IS WINAPI.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+*      WORKING-STORAGE SECTION.
+       01  B-OPEN         PIC 9(4) BINARY VALUE 0.
+       01  B-CLOSE        PIC 9(4) BINARY VALUE 1.
+       01  B-CREATE       PIC 9(4) BINARY VALUE 14.
+       01  OWNER-NAME     PIC X(8) VALUE SPACES.
+       01  OWNER-LENGTH   PIC 9(4) BINARY VALUE 0.
+
+       01  B-PAC-FILE-STUFF.
+           05  B-PAC-POSITION          PIC X(128).
+           05  B-PAC-NAME              PIC X(32).
+           05  B-PAC-KEY-NUMBER        PIC S9(4)   BINARY.
+           05  B-PAC-KEY-BUFFER.
+               10  B-PAC-KEY-SERIAL    PIC X(05).
+               10  B-PAC-KEY-SEQ       PIC 9(03).
+
+       01  BTRV-STATUS-CODE     PIC S9(4) BINARY VALUE 0.
+       01  BTRV-STATUS-MESSAGE  PIC X(40) VALUE SPACES.
+
+       01  TARGET-CCYY-DISPLAY  PIC 9(4) VALUE 0.
+
+      *      BTRIEVE FILE/KEY SPECIFICATION BLOCK USED TO CREATE
+      *      pacCCYY.btr FROM SCRATCH.  LAYS OUT THE SAME 103-BYTE
+      *      RECORD PAC.COB DESCRIBES: A MODIFIABLE, NO-DUPLICATES
+      *      PRIMARY KEY OVER SERIAL+SEQ (OFFSET 0, LENGTH 8), AND
+      *      THREE DUPLICATES-ALLOWED ALTERNATE KEYS OVER SPEC, GEAR,
+      *      AND AREA (KEY NUMBERS 1/2/3, THE SAME NUMBERS PACLOOK'S
+      *      PARAMETER-KEY-NUMBER ALREADY WALKS).
+       01  PAC-FSB.
+           05  FSB-RECORD-LENGTH       PIC 9(4) BINARY VALUE 103.
+           05  FSB-PAGE-SIZE           PIC 9(4) BINARY VALUE 512.
+           05  FSB-NUMBER-OF-KEYS      PIC 9(4) BINARY VALUE 4.
+           05  FSB-FILE-FLAGS          PIC 9(4) BINARY VALUE 0.
+           05  FSB-DDF-FLAGS           PIC X(4) VALUE LOW-VALUES.
+           05  FSB-PREALLOCATED-PAGES  PIC 9(4) BINARY VALUE 0.
+           05  FSB-KEY-SERIAL-SEQ.
+               10  FSB-KS-POSITION     PIC 9(4) BINARY VALUE 1.
+               10  FSB-KS-LENGTH       PIC 9(4) BINARY VALUE 8.
+               10  FSB-KS-FLAGS        PIC 9(4) BINARY VALUE 2.
+               10  FSB-KS-TYPE         PIC X(1) VALUE X'00'.
+               10  FSB-KS-NULL-VALUE   PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(4) VALUE LOW-VALUES.
+               10  FSB-KS-ACS-NUMBER   PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(3) VALUE LOW-VALUES.
+           05  FSB-KEY-SPEC.
+               10  FSB-SPEC-POSITION   PIC 9(4) BINARY VALUE 9.
+               10  FSB-SPEC-LENGTH     PIC 9(4) BINARY VALUE 1.
+               10  FSB-SPEC-FLAGS      PIC 9(4) BINARY VALUE 3.
+               10  FSB-SPEC-TYPE       PIC X(1) VALUE X'00'.
+               10  FSB-SPEC-NULL-VALUE PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(4) VALUE LOW-VALUES.
+               10  FSB-SPEC-ACS-NUMBER PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(3) VALUE LOW-VALUES.
+           05  FSB-KEY-GEAR.
+               10  FSB-GEAR-POSITION   PIC 9(4) BINARY VALUE 10.
+               10  FSB-GEAR-LENGTH     PIC 9(4) BINARY VALUE 2.
+               10  FSB-GEAR-FLAGS      PIC 9(4) BINARY VALUE 3.
+               10  FSB-GEAR-TYPE       PIC X(1) VALUE X'00'.
+               10  FSB-GEAR-NULL-VALUE PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(4) VALUE LOW-VALUES.
+               10  FSB-GEAR-ACS-NUMBER PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(3) VALUE LOW-VALUES.
+           05  FSB-KEY-AREA.
+               10  FSB-AREA-POSITION   PIC 9(4) BINARY VALUE 12.
+               10  FSB-AREA-LENGTH     PIC 9(4) BINARY VALUE 1.
+               10  FSB-AREA-FLAGS      PIC 9(4) BINARY VALUE 3.
+               10  FSB-AREA-TYPE       PIC X(1) VALUE X'00'.
+               10  FSB-AREA-NULL-VALUE PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(4) VALUE LOW-VALUES.
+               10  FSB-AREA-ACS-NUMBER PIC X(1) VALUE X'00'.
+               10  FILLER              PIC X(3) VALUE LOW-VALUES.
+       01  FSB-LENGTH             PIC 9(4) BINARY VALUE 78.
+
+       LINKAGE SECTION.
+       01  NEWYR-PARM.
+           05  NEWYR-CCYY          PIC 9(04).
+
+       PROCEDURE DIVISION USING NEWYR-PARM.
+       A000-BEGIN.
+           MOVE NEWYR-CCYY TO TARGET-CCYY-DISPLAY.
+           MOVE SPACES TO B-PAC-NAME.
+           STRING 'pac' DELIMITED BY SIZE
+                  TARGET-CCYY-DISPLAY DELIMITED BY SIZE
+                  '.btr' DELIMITED BY SIZE
+                  INTO B-PAC-NAME.
+
+           MOVE -2 TO B-PAC-KEY-NUMBER.
+           CALL WINAPI 'BTRV' USING by value B-OPEN,
+             by reference B-PAC-POSITION,
+             OWNER-NAME, OWNER-LENGTH, B-PAC-NAME,
+             by value B-PAC-KEY-NUMBER.
+           IF RETURN-CODE = ZERO
+              CALL WINAPI 'BTRV' USING by value B-CLOSE,
+                by reference B-PAC-POSITION,
+                OWNER-NAME, OWNER-LENGTH,
+                B-PAC-KEY-BUFFER, by value B-PAC-KEY-NUMBER
+              DISPLAY 'PACNEWYR: ' B-PAC-NAME
+                  ' ALREADY EXISTS -- NOTHING TO DO'
+              GO TO DONE.
+
+           IF RETURN-CODE NOT = 35
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACNEWYR: OPEN FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           CALL WINAPI 'BTRV' USING by value B-CREATE,
+             by reference B-PAC-POSITION,
+             PAC-FSB, FSB-LENGTH, B-PAC-NAME,
+             by value ZERO.
+           IF RETURN-CODE NOT = ZERO
+              MOVE RETURN-CODE TO BTRV-STATUS-CODE
+              CALL 'BTRVMSG' USING BTRV-STATUS-CODE BTRV-STATUS-MESSAGE
+              DISPLAY 'PACNEWYR: CREATE FAILED--> ' BTRV-STATUS-MESSAGE
+              GO TO DONE.
+
+           DISPLAY 'PACNEWYR: ' B-PAC-NAME ' CREATED'.
+       DONE.
+           GOBACK.
