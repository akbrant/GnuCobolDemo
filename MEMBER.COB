@@ -0,0 +1,12 @@
+      *      MEMBER.COB - MEMBER SYSTEM OWNER/CONTACT RECORD LAYOUT.
+      *      KEYED BY SERIAL (THE SAME 5-CHARACTER VALUE THAT IS THE
+      *      FIRST PART OF PAC-RECORD'S PRIMARY KEY) SO PACXREF CAN
+      *      LOOK UP THE OWNER OF ANY PAC SERIAL.  member.btr ITSELF
+      *      IS MAINTAINED BY THE MEMBER SYSTEM, NOT BY ANYTHING IN
+      *      THIS TREE -- THE SAME ARRANGEMENT AS ctlCCYY.dat, WHICH
+      *      COMES FROM THE UPSTREAM FEED THAT BUILDS pacCCYY.btr.
+           05  MEM-SERIAL          PIC X(05).
+           05  MEM-NAME            PIC X(30).
+           05  MEM-CONTACT         PIC X(30).
+           05  MEM-PHONE           PIC X(14).
+           05  FILLER              PIC X(21).
